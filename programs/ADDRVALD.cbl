@@ -0,0 +1,150 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  ADDRVALD.
+       AUTHOR.      OPERATIONS-SUPPORT.
+      *****************************************************************
+      *  ADDRESS / ZIP-STATE VALIDATION PASS
+      *  SCANS THE ACCOUNT MASTER AND CHECKS EACH CUSTOMER'S STATE FOR
+      *  A VALID TWO-LETTER CODE AND ITS ZIP-CODE FOR A PLAUSIBLE USPS
+      *  FORMAT AND PREFIX RANGE FOR THAT STATE.  ANY ACCOUNT THAT
+      *  FAILS EITHER CHECK IS WRITTEN TO THE SUSPECT-ADDRESS REPORT SO
+      *  MAILING ADDRESSES CAN BE CLEANED UP BEFORE STATEMENTS GO OUT.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO "ACCTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCOUNT-NO
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
+           SELECT SUSPECT-RPT ASSIGN TO "ADDRVAL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE
+           RECORD CONTAINS 241 CHARACTERS.
+           COPY ACCOUNT.
+
+       FD  SUSPECT-RPT
+           RECORD CONTAINS 129 CHARACTERS.
+           COPY ADDRVAL.
+
+       WORKING-STORAGE SECTION.
+       COPY STATETAB.
+
+       01  WS-ACCT-FILE-STATUS         PIC X(2).
+       01  WS-RPT-FILE-STATUS          PIC X(2).
+
+       01  WS-ACCT-EOF-SW              PIC X(1)    VALUE 'N'.
+           88  NO-MORE-ACCOUNTS            VALUE 'Y'.
+
+       01  WS-STATE-FOUND-SW           PIC X(1).
+           88  STATE-CODE-FOUND            VALUE 'Y'.
+       01  WS-ZIP-PLAUSIBLE-SW         PIC X(1).
+           88  ZIP-IS-PLAUSIBLE            VALUE 'Y'.
+       01  WS-ZIP-FORMAT-OK-SW         PIC X(1).
+           88  ZIP-FORMAT-IS-OK            VALUE 'Y'.
+
+       01  WS-ZIP-PREFIX               PIC 9(3).
+       01  WS-REASON                   PIC X(40).
+
+       01  WS-COUNTERS.
+           05  WS-ACCOUNTS-READ        PIC 9(7)    VALUE ZERO.
+           05  WS-ACCOUNTS-SUSPECT     PIC 9(7)    VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           OPEN INPUT  ACCOUNT-FILE
+                OUTPUT SUSPECT-RPT
+
+           PERFORM 0210-READ-ACCOUNT
+           PERFORM UNTIL NO-MORE-ACCOUNTS
+               ADD 1 TO WS-ACCOUNTS-READ
+               PERFORM 0300-VALIDATE-ADDRESS
+               PERFORM 0210-READ-ACCOUNT
+           END-PERFORM
+
+           CLOSE ACCOUNT-FILE
+                 SUSPECT-RPT
+
+           DISPLAY 'ADDRVALD - ACCOUNTS READ   : ' WS-ACCOUNTS-READ
+           DISPLAY 'ADDRVALD - SUSPECT ADDRESS : ' WS-ACCOUNTS-SUSPECT
+           STOP RUN.
+
+       0210-READ-ACCOUNT.
+           READ ACCOUNT-FILE
+               AT END
+                   SET NO-MORE-ACCOUNTS TO TRUE
+           END-READ.
+
+       0300-VALIDATE-ADDRESS.
+           MOVE SPACES TO WS-REASON
+           PERFORM 0310-CHECK-STATE-CODE
+           IF STATE-CODE-FOUND
+               PERFORM 0320-CHECK-ZIP-FORMAT
+               IF ZIP-FORMAT-IS-OK
+                   PERFORM 0330-CHECK-ZIP-PLAUSIBLE
+                   IF NOT ZIP-IS-PLAUSIBLE
+                       STRING 'ZIP CODE NOT PLAUSIBLE FOR STATE'
+                           DELIMITED BY SIZE INTO WS-REASON
+                   END-IF
+               ELSE
+                   STRING 'ZIP CODE FORMAT INVALID'
+                       DELIMITED BY SIZE INTO WS-REASON
+               END-IF
+           ELSE
+               STRING 'INVALID STATE CODE'
+                   DELIMITED BY SIZE INTO WS-REASON
+           END-IF
+
+           IF WS-REASON NOT = SPACES
+               PERFORM 0400-WRITE-SUSPECT
+           END-IF.
+
+       0310-CHECK-STATE-CODE.
+           SET WS-SZ-IDX TO 1
+           MOVE 'N' TO WS-STATE-FOUND-SW
+           SEARCH WS-SZ-ENTRY
+               AT END
+                   MOVE 'N' TO WS-STATE-FOUND-SW
+               WHEN WS-SZ-STATE-CODE (WS-SZ-IDX) = STATE
+                   MOVE 'Y' TO WS-STATE-FOUND-SW
+           END-SEARCH.
+
+       0320-CHECK-ZIP-FORMAT.
+           IF ZIP-CODE (1:5) IS NUMERIC
+               IF ZIP-CODE (6:1) = SPACE
+                   MOVE 'Y' TO WS-ZIP-FORMAT-OK-SW
+               ELSE
+                   IF ZIP-CODE (6:1) = '-' AND ZIP-CODE (7:4) IS NUMERIC
+                       MOVE 'Y' TO WS-ZIP-FORMAT-OK-SW
+                   ELSE
+                       MOVE 'N' TO WS-ZIP-FORMAT-OK-SW
+                   END-IF
+               END-IF
+           ELSE
+               MOVE 'N' TO WS-ZIP-FORMAT-OK-SW
+           END-IF.
+
+       0330-CHECK-ZIP-PLAUSIBLE.
+           MOVE ZIP-CODE (1:3) TO WS-ZIP-PREFIX
+           MOVE 'N' TO WS-ZIP-PLAUSIBLE-SW
+           IF WS-ZIP-PREFIX >= WS-SZ-ZIP-PREFIX-LOW (WS-SZ-IDX)
+               AND WS-ZIP-PREFIX <= WS-SZ-ZIP-PREFIX-HIGH (WS-SZ-IDX)
+               MOVE 'Y' TO WS-ZIP-PLAUSIBLE-SW
+           END-IF.
+
+       0400-WRITE-SUSPECT.
+           ADD 1 TO WS-ACCOUNTS-SUSPECT
+           MOVE SPACES           TO ADDR-SUSPECT-LINE
+           MOVE ACCOUNT-NO        TO SUS-ACCOUNT-NO
+           MOVE CUSTOMER-NAME     TO SUS-CUSTOMER-NAME
+           MOVE CITY              TO SUS-CITY
+           MOVE STATE             TO SUS-STATE
+           MOVE ZIP-CODE          TO SUS-ZIP-CODE
+           MOVE WS-REASON         TO SUS-REASON
+           WRITE ADDR-SUSPECT-LINE.
