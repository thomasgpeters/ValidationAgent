@@ -0,0 +1,192 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  ACCTNAML.
+       AUTHOR.      SUPPORT-DESK.
+      *****************************************************************
+      *  ACCOUNT LOOKUP BY CUSTOMER NAME (ALTERNATE-INDEX PATH)
+      *  THE ACCOUNT MASTER IS OPENED WITH TWO ALTERNATE KEYS SO
+      *  SUPPORT CAN FIND A CUSTOMER WITHOUT THEIR ACCOUNT NUMBER:
+      *    - CUSTOMER-NAME ALONE, OR
+      *    - CUSTOMER-NAME PLUS STATE, TO DISAMBIGUATE COMMON NAMES.
+      *  STATE LIVES INSIDE CUSTOMER-ADDRESS, AWAY FROM CUSTOMER-NAME,
+      *  SO THE MASTER CARRIES A MIRRORED NAME-STATE-XREF-KEY FIELD
+      *  RIGHT NEXT TO CUSTOMER-NAME TO GIVE VSAM A CONTIGUOUS ALTERNATE
+      *  KEY TO INDEX ON.  THIS PROGRAM FIRST RESYNCHRONISES THAT
+      *  MIRROR ACROSS THE WHOLE FILE, THEN SERVICES A FILE OF LOOKUP
+      *  REQUESTS AGAINST THE ALTERNATE INDEXES INSTEAD OF A SEQUENTIAL
+      *  SCAN OF THE MASTER.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO "ACCTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCOUNT-NO
+               ALTERNATE RECORD KEY IS CUSTOMER-NAME
+                   WITH DUPLICATES
+               ALTERNATE RECORD KEY IS NAME-STATE-XREF-KEY
+                   WITH DUPLICATES
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
+           SELECT LOOKUP-FILE ASSIGN TO "ACCTLKUP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOOKUP-FILE-STATUS.
+
+           SELECT RESULT-RPT ASSIGN TO "ACCTNAML"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE
+           RECORD CONTAINS 241 CHARACTERS.
+           COPY ACCOUNT.
+
+       FD  LOOKUP-FILE
+           RECORD CONTAINS 42 CHARACTERS.
+           COPY ACCTLKUP.
+
+       FD  RESULT-RPT
+           RECORD CONTAINS 94 CHARACTERS.
+           COPY ACCTNAML.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-FILE-STATUS         PIC X(2).
+       01  WS-LOOKUP-FILE-STATUS       PIC X(2).
+       01  WS-RPT-FILE-STATUS          PIC X(2).
+
+       01  WS-ACCT-EOF-SW              PIC X(1).
+           88  NO-MORE-ACCOUNTS            VALUE 'Y'.
+       01  WS-LOOKUP-EOF-SW            PIC X(1)    VALUE 'N'.
+           88  NO-MORE-LOOKUPS             VALUE 'Y'.
+       01  WS-MATCH-SW                 PIC X(1).
+           88  MATCHES-REMAIN               VALUE 'Y'.
+
+       01  WS-MATCH-COUNT               PIC 9(5)   VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           OPEN I-O   ACCOUNT-FILE
+                INPUT LOOKUP-FILE
+                OUTPUT RESULT-RPT
+
+           PERFORM 0100-REBUILD-NAME-STATE-XREF
+           PERFORM 0210-READ-LOOKUP-REQUEST
+           PERFORM UNTIL NO-MORE-LOOKUPS
+               PERFORM 0300-PROCESS-LOOKUP
+               PERFORM 0210-READ-LOOKUP-REQUEST
+           END-PERFORM
+
+           CLOSE ACCOUNT-FILE
+                 LOOKUP-FILE
+                 RESULT-RPT
+           STOP RUN.
+
+       0100-REBUILD-NAME-STATE-XREF.
+           MOVE LOW-VALUES TO ACCOUNT-NO
+           MOVE 'N' TO WS-ACCT-EOF-SW
+           START ACCOUNT-FILE KEY IS NOT LESS THAN ACCOUNT-NO
+               INVALID KEY
+                   SET NO-MORE-ACCOUNTS TO TRUE
+           END-START
+
+           PERFORM UNTIL NO-MORE-ACCOUNTS
+               READ ACCOUNT-FILE NEXT RECORD
+                   AT END
+                       SET NO-MORE-ACCOUNTS TO TRUE
+                   NOT AT END
+                       IF NAME-STATE-XREF-NAME NOT = CUSTOMER-NAME
+                          OR NAME-STATE-XREF-STATE NOT = STATE
+                           MOVE CUSTOMER-NAME TO NAME-STATE-XREF-NAME
+                           MOVE STATE         TO NAME-STATE-XREF-STATE
+                           REWRITE ACCOUNT
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       0210-READ-LOOKUP-REQUEST.
+           READ LOOKUP-FILE
+               AT END
+                   SET NO-MORE-LOOKUPS TO TRUE
+           END-READ.
+
+       0300-PROCESS-LOOKUP.
+           MOVE ZERO TO WS-MATCH-COUNT
+           IF LKUP-STATE NOT = SPACES
+               PERFORM 0310-LOOKUP-BY-NAME-AND-STATE
+           ELSE
+               PERFORM 0320-LOOKUP-BY-NAME-ONLY
+           END-IF
+
+           IF WS-MATCH-COUNT = ZERO
+               PERFORM 0400-WRITE-NOT-FOUND
+           END-IF.
+
+       0310-LOOKUP-BY-NAME-AND-STATE.
+           MOVE LKUP-CUSTOMER-NAME TO NAME-STATE-XREF-NAME
+           MOVE LKUP-STATE         TO NAME-STATE-XREF-STATE
+           MOVE 'N' TO WS-MATCH-SW
+
+           START ACCOUNT-FILE KEY IS EQUAL TO NAME-STATE-XREF-KEY
+               INVALID KEY
+                   MOVE 'N' TO WS-MATCH-SW
+               NOT INVALID KEY
+                   SET MATCHES-REMAIN TO TRUE
+           END-START
+
+           PERFORM UNTIL NOT MATCHES-REMAIN
+               READ ACCOUNT-FILE NEXT RECORD
+                   AT END
+                       MOVE 'N' TO WS-MATCH-SW
+                   NOT AT END
+                       IF NAME-STATE-XREF-NAME = LKUP-CUSTOMER-NAME
+                          AND NAME-STATE-XREF-STATE = LKUP-STATE
+                           PERFORM 0500-WRITE-MATCH
+                       ELSE
+                           MOVE 'N' TO WS-MATCH-SW
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       0320-LOOKUP-BY-NAME-ONLY.
+           MOVE LKUP-CUSTOMER-NAME TO CUSTOMER-NAME
+           MOVE 'N' TO WS-MATCH-SW
+
+           START ACCOUNT-FILE KEY IS EQUAL TO CUSTOMER-NAME
+               INVALID KEY
+                   MOVE 'N' TO WS-MATCH-SW
+               NOT INVALID KEY
+                   SET MATCHES-REMAIN TO TRUE
+           END-START
+
+           PERFORM UNTIL NOT MATCHES-REMAIN
+               READ ACCOUNT-FILE NEXT RECORD
+                   AT END
+                       MOVE 'N' TO WS-MATCH-SW
+                   NOT AT END
+                       IF CUSTOMER-NAME = LKUP-CUSTOMER-NAME
+                           PERFORM 0500-WRITE-MATCH
+                       ELSE
+                           MOVE 'N' TO WS-MATCH-SW
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       0500-WRITE-MATCH.
+           ADD 1 TO WS-MATCH-COUNT
+           MOVE SPACES         TO ACCT-NAME-LOOKUP-RESULT
+           MOVE CUSTOMER-NAME   TO RES-CUSTOMER-NAME
+           MOVE STATE           TO RES-STATE
+           MOVE ACCOUNT-NO      TO RES-ACCOUNT-NO
+           MOVE ACCOUNT-STATUS  TO RES-ACCOUNT-STATUS
+           MOVE BALANCE         TO RES-BALANCE
+           MOVE 'MATCH'         TO RES-REMARKS
+           WRITE ACCT-NAME-LOOKUP-RESULT.
+
+       0400-WRITE-NOT-FOUND.
+           MOVE SPACES               TO ACCT-NAME-LOOKUP-RESULT
+           MOVE LKUP-CUSTOMER-NAME    TO RES-CUSTOMER-NAME
+           MOVE LKUP-STATE            TO RES-STATE
+           MOVE 'NO MATCH FOUND'      TO RES-REMARKS
+           WRITE ACCT-NAME-LOOKUP-RESULT.
