@@ -0,0 +1,166 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  SETLAGER.
+       AUTHOR.      BACK-OFFICE-SUPPORT.
+      *****************************************************************
+      *  SETTLEMENT AGING AND FAILS REPORT
+      *  AGES EVERY TRADE THAT HAS NOT SETTLED OR BEEN CANCELLED AGAINST
+      *  ITS SETTLEMENT-DATE, COMPARED TO THE RUN DATE, INTO T+0 / T+1 /
+      *  T+2 / FAIL BUCKETS.  A TRADE ALREADY MARKED FAILED, OR ONE
+      *  WHOSE SETTLEMENT-DATE HAS ALREADY PASSED (OR IS MORE THAN TWO
+      *  BUSINESS DAYS OUT) WHILE STILL UNSETTLED, IS TREATED AS A FAIL
+      *  SO THE BACK OFFICE CAN CHASE IT PROACTIVELY.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRADE-FILE ASSIGN TO "TRDFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRADE-FILE-STATUS.
+
+           SELECT AGING-RPT ASSIGN TO "SETLAGE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRADE-FILE
+           RECORD CONTAINS 192 CHARACTERS.
+           COPY TRADE-RECORD.
+
+       FD  AGING-RPT
+           RECORD CONTAINS 85 CHARACTERS.
+           COPY SETLAGE.
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRADE-FILE-STATUS        PIC X(2).
+       01  WS-RPT-FILE-STATUS          PIC X(2).
+
+       01  WS-TRADE-EOF-SW             PIC X(1)    VALUE 'N'.
+           88  NO-MORE-TRADES              VALUE 'Y'.
+
+       01  WS-RUN-DATE-NUM             PIC 9(8).
+       01  WS-SETL-DATE-NUM            PIC 9(8).
+       01  WS-DAY-DIFF                 PIC S9(5).
+       01  WS-BUCKET                   PIC X(9).
+
+       01  WS-BUCKET-TOTALS.
+           05  WS-T0-COUNT             PIC 9(7)     VALUE ZERO.
+           05  WS-T0-AMOUNT            PIC S9(11)V99 VALUE ZERO.
+           05  WS-T1-COUNT             PIC 9(7)     VALUE ZERO.
+           05  WS-T1-AMOUNT            PIC S9(11)V99 VALUE ZERO.
+           05  WS-T2-COUNT             PIC 9(7)     VALUE ZERO.
+           05  WS-T2-AMOUNT            PIC S9(11)V99 VALUE ZERO.
+           05  WS-FAIL-COUNT           PIC 9(7)     VALUE ZERO.
+           05  WS-FAIL-AMOUNT          PIC S9(11)V99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 0100-INITIALIZE
+           PERFORM 0200-AGE-TRADES
+               UNTIL NO-MORE-TRADES
+           PERFORM 0800-PRINT-SUMMARY
+           PERFORM 0900-TERMINATE
+           STOP RUN.
+
+       0100-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-RUN-DATE-NUM
+
+           OPEN INPUT  TRADE-FILE
+                OUTPUT AGING-RPT
+
+           PERFORM 0210-READ-TRADE.
+
+       0200-AGE-TRADES.
+           IF NOT TRADE-STATUS-SETTLED AND NOT TRADE-STATUS-CANCELLED
+               PERFORM 0300-BUCKET-TRADE
+               PERFORM 0400-PRINT-DETAIL
+           END-IF
+           PERFORM 0210-READ-TRADE.
+
+       0210-READ-TRADE.
+           READ TRADE-FILE
+               AT END
+                   SET NO-MORE-TRADES TO TRUE
+           END-READ.
+
+       0300-BUCKET-TRADE.
+           IF TRADE-STATUS-FAILED
+               MOVE 'FAIL'  TO WS-BUCKET
+           ELSE
+               MOVE ZERO TO WS-SETL-DATE-NUM
+               STRING SETTLEMENT-DATE (1:4) DELIMITED BY SIZE
+                      SETTLEMENT-DATE (6:2) DELIMITED BY SIZE
+                      SETTLEMENT-DATE (9:2) DELIMITED BY SIZE
+                      INTO WS-SETL-DATE-NUM
+               END-STRING
+
+               COMPUTE WS-DAY-DIFF =
+                   FUNCTION INTEGER-OF-DATE (WS-SETL-DATE-NUM)
+                 - FUNCTION INTEGER-OF-DATE (WS-RUN-DATE-NUM)
+
+               EVALUATE TRUE
+                   WHEN WS-DAY-DIFF = 0
+                       MOVE 'T+0' TO WS-BUCKET
+                   WHEN WS-DAY-DIFF = 1
+                       MOVE 'T+1' TO WS-BUCKET
+                   WHEN WS-DAY-DIFF = 2
+                       MOVE 'T+2' TO WS-BUCKET
+                   WHEN OTHER
+                       MOVE 'FAIL' TO WS-BUCKET
+               END-EVALUATE
+           END-IF.
+
+       0400-PRINT-DETAIL.
+           MOVE SPACES           TO SETL-AGE-LINE
+           MOVE TRADE-ID          TO SAL-TRADE-ID
+           MOVE TRADE-SYMBOL      TO SAL-SYMBOL
+           MOVE CUSTOMER-ID       TO SAL-CUSTOMER-ID
+           MOVE SETTLEMENT-DATE   TO SAL-SETTLEMENT-DATE
+           MOVE WS-BUCKET         TO SAL-BUCKET
+           MOVE TOTAL-AMOUNT      TO SAL-TOTAL-AMOUNT
+           WRITE SETL-AGE-LINE
+
+           EVALUATE WS-BUCKET
+               WHEN 'T+0'
+                   ADD 1 TO WS-T0-COUNT
+                   ADD TOTAL-AMOUNT TO WS-T0-AMOUNT
+               WHEN 'T+1'
+                   ADD 1 TO WS-T1-COUNT
+                   ADD TOTAL-AMOUNT TO WS-T1-AMOUNT
+               WHEN 'T+2'
+                   ADD 1 TO WS-T2-COUNT
+                   ADD TOTAL-AMOUNT TO WS-T2-AMOUNT
+               WHEN OTHER
+                   ADD 1 TO WS-FAIL-COUNT
+                   ADD TOTAL-AMOUNT TO WS-FAIL-AMOUNT
+           END-EVALUATE.
+
+       0800-PRINT-SUMMARY.
+           MOVE SPACES         TO SETL-AGE-LINE
+           MOVE 'T+0'           TO SAL-BUCKET
+           MOVE WS-T0-COUNT     TO SAL-BUCKET-COUNT
+           MOVE WS-T0-AMOUNT    TO SAL-TOTAL-AMOUNT
+           WRITE SETL-AGE-LINE
+
+           MOVE SPACES         TO SETL-AGE-LINE
+           MOVE 'T+1'           TO SAL-BUCKET
+           MOVE WS-T1-COUNT     TO SAL-BUCKET-COUNT
+           MOVE WS-T1-AMOUNT    TO SAL-TOTAL-AMOUNT
+           WRITE SETL-AGE-LINE
+
+           MOVE SPACES         TO SETL-AGE-LINE
+           MOVE 'T+2'           TO SAL-BUCKET
+           MOVE WS-T2-COUNT     TO SAL-BUCKET-COUNT
+           MOVE WS-T2-AMOUNT    TO SAL-TOTAL-AMOUNT
+           WRITE SETL-AGE-LINE
+
+           MOVE SPACES         TO SETL-AGE-LINE
+           MOVE 'FAIL'          TO SAL-BUCKET
+           MOVE WS-FAIL-COUNT   TO SAL-BUCKET-COUNT
+           MOVE WS-FAIL-AMOUNT  TO SAL-TOTAL-AMOUNT
+           WRITE SETL-AGE-LINE.
+
+       0900-TERMINATE.
+           CLOSE TRADE-FILE
+                 AGING-RPT.
