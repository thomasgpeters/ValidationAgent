@@ -0,0 +1,177 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  TRDRECON.
+       AUTHOR.      TRADE-DESK-SUPPORT.
+      *****************************************************************
+      *  TRADE-TO-ACCOUNT RECONCILIATION
+      *  RUNS AFTER TRADE CAPTURE.  EACH TRADE'S CUSTOMER-ID IS LOOKED
+      *  UP AGAINST THE ACCOUNT MASTER (KEYED BY ACCOUNT-NO).  A TRADE
+      *  IS FLAGGED TO THE HOLD FILE, INSTEAD OF FLOWING THROUGH TO
+      *  SETTLEMENT, WHEN:
+      *    - NO ACCOUNT MATCHES THE CUSTOMER-ID (ORPHAN TRADE), OR
+      *    - THE MATCHING ACCOUNT IS CLOSED OR SUSPENDED (MISROUTED).
+      *  TRADES THAT PASS RECONCILIATION ARE WRITTEN, UNCHANGED, TO
+      *  THE CLEAN FILE THAT FEEDS SETTLEMENT.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRADE-FILE ASSIGN TO "TRDFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRADE-FILE-STATUS.
+
+           SELECT ACCOUNT-FILE ASSIGN TO "ACCTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ACCOUNT-NO
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
+           SELECT CLEAN-FILE ASSIGN TO "TRDCLEAN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CLEAN-FILE-STATUS.
+
+           SELECT HOLD-FILE ASSIGN TO "TRDHOLD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HOLD-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRADE-FILE
+           RECORD CONTAINS 192 CHARACTERS.
+           COPY TRADE-RECORD.
+
+       FD  ACCOUNT-FILE
+           RECORD CONTAINS 241 CHARACTERS.
+           COPY ACCOUNT.
+
+       FD  CLEAN-FILE
+           RECORD CONTAINS 192 CHARACTERS.
+       01  CLEAN-TRADE-RECORD          PIC X(192).
+
+       FD  HOLD-FILE
+           RECORD CONTAINS 258 CHARACTERS.
+           COPY TRDHOLD.
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRADE-FILE-STATUS        PIC X(2).
+           88  WS-TRADE-EOF                VALUE '10'.
+       01  WS-ACCT-FILE-STATUS         PIC X(2).
+       01  WS-CLEAN-FILE-STATUS        PIC X(2).
+       01  WS-HOLD-FILE-STATUS         PIC X(2).
+
+       01  WS-TRADE-EOF-SW             PIC X(1)    VALUE 'N'.
+           88  NO-MORE-TRADES              VALUE 'Y'.
+
+       01  WS-HOLD-SW                  PIC X(1).
+           88  TRADE-ON-HOLD                VALUE 'Y'.
+       01  WS-HOLD-REASON              PIC X(40).
+
+       01  WS-RUN-DATE                 PIC X(10).
+       01  WS-CURRENT-DATE.
+           05  WS-CD-YYYY              PIC 9(4).
+           05  WS-CD-MM                PIC 9(2).
+           05  WS-CD-DD                PIC 9(2).
+
+       01  WS-COUNTERS.
+           05  WS-TRADES-READ          PIC 9(7)    VALUE ZERO.
+           05  WS-TRADES-CLEAN         PIC 9(7)    VALUE ZERO.
+           05  WS-TRADES-HELD          PIC 9(7)    VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 0100-INITIALIZE
+           PERFORM 0200-RECONCILE-TRADES
+               UNTIL NO-MORE-TRADES
+           PERFORM 0900-TERMINATE
+           STOP RUN.
+
+       0100-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-CURRENT-DATE
+           STRING WS-CD-YYYY DELIMITED BY SIZE
+                  '-'        DELIMITED BY SIZE
+                  WS-CD-MM   DELIMITED BY SIZE
+                  '-'        DELIMITED BY SIZE
+                  WS-CD-DD   DELIMITED BY SIZE
+                  INTO WS-RUN-DATE
+           END-STRING
+
+           OPEN INPUT  TRADE-FILE
+                INPUT  ACCOUNT-FILE
+                OUTPUT CLEAN-FILE
+                OUTPUT HOLD-FILE
+
+           PERFORM 0210-READ-TRADE.
+
+       0200-RECONCILE-TRADES.
+           ADD 1 TO WS-TRADES-READ
+           PERFORM 0300-CHECK-TRADE
+           IF TRADE-ON-HOLD
+               PERFORM 0400-WRITE-HOLD
+           ELSE
+               PERFORM 0500-WRITE-CLEAN
+           END-IF
+           PERFORM 0210-READ-TRADE.
+
+       0210-READ-TRADE.
+           READ TRADE-FILE
+               AT END
+                   SET NO-MORE-TRADES TO TRUE
+           END-READ.
+
+       0300-CHECK-TRADE.
+           MOVE 'N'    TO WS-HOLD-SW
+           MOVE SPACES TO WS-HOLD-REASON
+           MOVE CUSTOMER-ID TO ACCOUNT-NO
+
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   SET TRADE-ON-HOLD TO TRUE
+                   STRING 'ORPHAN TRADE - NO MATCHING ACCOUNT'
+                       DELIMITED BY SIZE INTO WS-HOLD-REASON
+               NOT INVALID KEY
+                   IF ACCT-STATUS-CLOSED
+                       SET TRADE-ON-HOLD TO TRUE
+                       STRING 'MISROUTED - ACCOUNT CLOSED'
+                           DELIMITED BY SIZE INTO WS-HOLD-REASON
+                   ELSE IF ACCT-STATUS-SUSPENDED
+                       SET TRADE-ON-HOLD TO TRUE
+                       STRING 'MISROUTED - ACCOUNT SUSPENDED'
+                           DELIMITED BY SIZE INTO WS-HOLD-REASON
+                   END-IF
+           END-READ.
+
+       0400-WRITE-HOLD.
+           ADD 1 TO WS-TRADES-HELD
+           MOVE TRADE-ID          TO HLD-TRADE-ID
+           MOVE TRADE-DATE        TO HLD-TRADE-DATE
+           MOVE TRADE-TIME        TO HLD-TRADE-TIME
+           MOVE TRADE-TYPE        TO HLD-TRADE-TYPE
+           MOVE TRADE-SYMBOL      TO HLD-TRADE-SYMBOL
+           MOVE QUANTITY          TO HLD-QUANTITY
+           MOVE PRICE             TO HLD-PRICE
+           MOVE TOTAL-AMOUNT      TO HLD-TOTAL-AMOUNT
+           MOVE COMMISSION        TO HLD-COMMISSION
+           MOVE BROKER-ID         TO HLD-BROKER-ID
+           MOVE BROKER-NAME       TO HLD-BROKER-NAME
+           MOVE CUSTOMER-ID       TO HLD-CUSTOMER-ID
+           MOVE CUSTOMER-NAME OF TRADE-RECORD TO HLD-CUSTOMER-NAME
+           MOVE SETTLEMENT-DATE   TO HLD-SETTLEMENT-DATE
+           MOVE TRADE-STATUS      TO HLD-TRADE-STATUS
+           MOVE WS-HOLD-REASON    TO HLD-REASON
+           MOVE WS-RUN-DATE       TO HLD-RUN-DATE
+           WRITE TRD-HOLD-RECORD.
+
+       0500-WRITE-CLEAN.
+           ADD 1 TO WS-TRADES-CLEAN
+           MOVE TRADE-RECORD TO CLEAN-TRADE-RECORD
+           WRITE CLEAN-TRADE-RECORD.
+
+       0900-TERMINATE.
+           CLOSE TRADE-FILE
+                 ACCOUNT-FILE
+                 CLEAN-FILE
+                 HOLD-FILE
+
+           DISPLAY 'TRDRECON - TRADES READ : ' WS-TRADES-READ
+           DISPLAY 'TRDRECON - CLEAN       : ' WS-TRADES-CLEAN
+           DISPLAY 'TRDRECON - HELD        : ' WS-TRADES-HELD.
