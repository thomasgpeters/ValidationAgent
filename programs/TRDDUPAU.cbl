@@ -0,0 +1,331 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  TRDDUPAU.
+       AUTHOR.      TRADE-DESK-SUPPORT.
+      *****************************************************************
+      *  DUPLICATE-TRADE DETECTION AND COMMISSION AUDIT
+      *  THREE INDEPENDENT PASSES OVER THE DAY'S TRADE FILE:
+      *    1. EXACT DUPLICATE TRADE-ID - THE SAME TRADE-ID SHOWING UP
+      *       MORE THAN ONCE IN THE FEED.
+      *    2. NEAR-DUPLICATE CAPTURE - THE SAME SYMBOL/QUANTITY/BROKER
+      *       COMBINATION RECEIVED WITHIN 60 SECONDS OF ANOTHER TRADE.
+      *    3. COMMISSION AUDIT - COMMISSION IS INDEPENDENTLY RECOMPUTED
+      *       FROM THE BROKER'S RATE SCHEDULE (BROKER-RATE MASTER) AND
+      *       QUANTITY/PRICE, AND COMPARED TO WHAT IS ON THE RECORD.
+      *  ALL FINDINGS ARE ROUTED TO A SINGLE AUDIT REPORT.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRADE-FILE ASSIGN TO "TRDFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRADE-FILE-STATUS.
+
+           SELECT SORT-DUPID-FILE ASSIGN TO "TRDDSORT".
+
+           SELECT SORT-NEARDUP-FILE ASSIGN TO "TRDNSORT".
+
+           SELECT BROKER-RATE-FILE ASSIGN TO "BRKRATE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS BR-BROKER-ID
+               FILE STATUS IS WS-BROKER-FILE-STATUS.
+
+           SELECT AUDIT-RPT ASSIGN TO "TRDDUPAU"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRADE-FILE
+           RECORD CONTAINS 192 CHARACTERS.
+           COPY TRADE-RECORD.
+
+       SD  SORT-DUPID-FILE
+           RECORD CONTAINS 192 CHARACTERS.
+       01  DI-TRADE-RECORD.
+           05  DI-TRADE-ID             PIC X(16).
+           05  DI-TRADE-DATE           PIC X(10).
+           05  DI-TRADE-TIME           PIC X(8).
+           05  DI-TRADE-TYPE           PIC X(4).
+           05  DI-SYMBOL               PIC X(10).
+           05  DI-QUANTITY             PIC 9(9).
+           05  DI-PRICE                PIC 9(7)V9(4).
+           05  DI-TOTAL-AMOUNT         PIC S9(11)V99.
+           05  DI-COMMISSION           PIC 9(7)V99.
+           05  DI-BROKER-INFO.
+               10  DI-BROKER-ID        PIC X(8).
+               10  DI-BROKER-NAME      PIC X(30).
+           05  DI-CUSTOMER-INFO.
+               10  DI-CUSTOMER-ID      PIC X(12).
+               10  DI-CUSTOMER-NAME    PIC X(40).
+           05  DI-SETTLEMENT-DATE      PIC X(10).
+           05  DI-STATUS               PIC X(2).
+
+       SD  SORT-NEARDUP-FILE
+           RECORD CONTAINS 192 CHARACTERS.
+       01  ND-TRADE-RECORD.
+           05  ND-TRADE-ID             PIC X(16).
+           05  ND-TRADE-DATE           PIC X(10).
+           05  ND-TRADE-TIME           PIC X(8).
+           05  ND-TRADE-TYPE           PIC X(4).
+           05  ND-SYMBOL               PIC X(10).
+           05  ND-QUANTITY             PIC 9(9).
+           05  ND-PRICE                PIC 9(7)V9(4).
+           05  ND-TOTAL-AMOUNT         PIC S9(11)V99.
+           05  ND-COMMISSION           PIC 9(7)V99.
+           05  ND-BROKER-INFO.
+               10  ND-BROKER-ID        PIC X(8).
+               10  ND-BROKER-NAME      PIC X(30).
+           05  ND-CUSTOMER-INFO.
+               10  ND-CUSTOMER-ID      PIC X(12).
+               10  ND-CUSTOMER-NAME    PIC X(40).
+           05  ND-SETTLEMENT-DATE      PIC X(10).
+           05  ND-STATUS               PIC X(2).
+
+       FD  BROKER-RATE-FILE
+           RECORD CONTAINS 19 CHARACTERS.
+           COPY BROKRATE.
+
+       FD  AUDIT-RPT
+           RECORD CONTAINS 100 CHARACTERS.
+           COPY TRDAUDIT.
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRADE-FILE-STATUS        PIC X(2).
+       01  WS-BROKER-FILE-STATUS       PIC X(2).
+       01  WS-RPT-FILE-STATUS          PIC X(2).
+
+       01  WS-TRADE-EOF-SW             PIC X(1)    VALUE 'N'.
+           88  NO-MORE-TRADES              VALUE 'Y'.
+
+       01  WS-DI-EOF-SW                PIC X(1)    VALUE 'N'.
+           88  NO-MORE-DI-TRADES           VALUE 'Y'.
+       01  WS-DI-FIRST-SW              PIC X(1)    VALUE 'Y'.
+           88  DI-FIRST-RECORD             VALUE 'Y'.
+           88  DI-NOT-FIRST-RECORD         VALUE 'N'.
+       01  WS-PRIOR-DI-TRADE-ID        PIC X(16).
+
+       01  WS-ND-EOF-SW                PIC X(1)    VALUE 'N'.
+           88  NO-MORE-ND-TRADES           VALUE 'Y'.
+       01  WS-ND-FIRST-SW              PIC X(1)    VALUE 'Y'.
+           88  ND-FIRST-RECORD             VALUE 'Y'.
+           88  ND-NOT-FIRST-RECORD         VALUE 'N'.
+       01  WS-PRIOR-ND-TRADE-ID        PIC X(16).
+       01  WS-PRIOR-ND-SYMBOL          PIC X(10).
+       01  WS-PRIOR-ND-BROKER-ID       PIC X(8).
+       01  WS-PRIOR-ND-QUANTITY        PIC 9(9).
+       01  WS-PRIOR-ND-TIME-SECS       PIC 9(5).
+       01  WS-ND-TIME-SECS             PIC 9(5).
+       01  WS-ND-TIME-DIFF             PIC S9(5).
+       01  WS-ND-HH                    PIC 9(2).
+       01  WS-ND-MM                    PIC 9(2).
+       01  WS-ND-SS                    PIC 9(2).
+       01  WS-NEARDUP-WINDOW-SECS      PIC 9(5)    VALUE 60.
+
+       01  WS-GROSS-AMOUNT             PIC 9(11)V99.
+       01  WS-RATE-COMMISSION          PIC 9(7)V99.
+       01  WS-RECOMPUTED-COMMISSION    PIC 9(7)V99.
+       01  WS-COMMISSION-DIFF          PIC S9(7)V99.
+       01  WS-COMMISSION-TOLERANCE     PIC 9(3)V99 VALUE 0.01.
+
+       01  WS-COUNTERS.
+           05  WS-TRADES-READ          PIC 9(7)    VALUE ZERO.
+           05  WS-DUPLICATE-ID-COUNT   PIC 9(7)    VALUE ZERO.
+           05  WS-NEAR-DUP-COUNT       PIC 9(7)    VALUE ZERO.
+           05  WS-COMMISSION-MISMATCH  PIC 9(7)    VALUE ZERO.
+           05  WS-NO-RATE-COUNT        PIC 9(7)    VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           OPEN OUTPUT AUDIT-RPT
+
+           PERFORM 0100-CHECK-EXACT-DUPLICATES
+           PERFORM 0200-CHECK-NEAR-DUPLICATES
+           PERFORM 0300-CHECK-COMMISSIONS
+
+           CLOSE AUDIT-RPT
+
+           DISPLAY 'TRDDUPAU - DUPLICATE TRADE-ID FOUND : '
+               WS-DUPLICATE-ID-COUNT
+           DISPLAY 'TRDDUPAU - NEAR-DUPLICATE CAPTURES  : '
+               WS-NEAR-DUP-COUNT
+           DISPLAY 'TRDDUPAU - COMMISSION MISMATCHES    : '
+               WS-COMMISSION-MISMATCH
+           DISPLAY 'TRDDUPAU - BROKER RATE NOT ON FILE  : '
+               WS-NO-RATE-COUNT
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      *  PASS 1 - EXACT DUPLICATE TRADE-ID
+      *----------------------------------------------------------------
+       0100-CHECK-EXACT-DUPLICATES.
+           SORT SORT-DUPID-FILE
+               ON ASCENDING KEY DI-TRADE-ID
+               USING TRADE-FILE
+               OUTPUT PROCEDURE IS 0110-SCAN-FOR-DUPLICATE-ID.
+
+       0110-SCAN-FOR-DUPLICATE-ID.
+           SET DI-FIRST-RECORD TO TRUE
+           PERFORM 0111-RETURN-DUPID-SORT
+           PERFORM UNTIL NO-MORE-DI-TRADES
+               IF DI-NOT-FIRST-RECORD
+                   AND DI-TRADE-ID = WS-PRIOR-DI-TRADE-ID
+                   ADD 1 TO WS-DUPLICATE-ID-COUNT
+                   PERFORM 0120-WRITE-DUPLICATE-ID-FINDING
+               END-IF
+               MOVE DI-TRADE-ID TO WS-PRIOR-DI-TRADE-ID
+               SET DI-NOT-FIRST-RECORD TO TRUE
+               PERFORM 0111-RETURN-DUPID-SORT
+           END-PERFORM.
+
+       0111-RETURN-DUPID-SORT.
+           RETURN SORT-DUPID-FILE
+               AT END
+                   SET NO-MORE-DI-TRADES TO TRUE
+           END-RETURN.
+
+       0120-WRITE-DUPLICATE-ID-FINDING.
+           MOVE SPACES               TO TRD-AUDIT-LINE
+           MOVE 'DUPLICATE TRADE-ID'  TO AUD-FINDING-TYPE
+           MOVE DI-TRADE-ID           TO AUD-TRADE-ID
+           MOVE DI-SYMBOL             TO AUD-SYMBOL
+           MOVE DI-BROKER-ID          TO AUD-BROKER-ID
+           MOVE DI-TRADE-ID           TO AUD-RELATED-TRADE-ID
+           WRITE TRD-AUDIT-LINE.
+
+      *----------------------------------------------------------------
+      *  PASS 2 - NEAR-DUPLICATE CAPTURE (SAME SYMBOL/QUANTITY/BROKER
+      *  WITHIN WS-NEARDUP-WINDOW-SECS SECONDS OF ANOTHER TRADE)
+      *----------------------------------------------------------------
+       0200-CHECK-NEAR-DUPLICATES.
+           SORT SORT-NEARDUP-FILE
+               ON ASCENDING KEY ND-SYMBOL
+                               ND-BROKER-ID
+                               ND-QUANTITY
+                               ND-TRADE-TIME
+               USING TRADE-FILE
+               OUTPUT PROCEDURE IS 0210-SCAN-FOR-NEAR-DUPLICATE.
+
+       0210-SCAN-FOR-NEAR-DUPLICATE.
+           SET ND-FIRST-RECORD TO TRUE
+           PERFORM 0211-RETURN-NEARDUP-SORT
+           PERFORM UNTIL NO-MORE-ND-TRADES
+               PERFORM 0220-EVALUATE-NEAR-DUPLICATE
+               PERFORM 0211-RETURN-NEARDUP-SORT
+           END-PERFORM.
+
+       0211-RETURN-NEARDUP-SORT.
+           RETURN SORT-NEARDUP-FILE
+               AT END
+                   SET NO-MORE-ND-TRADES TO TRUE
+           END-RETURN.
+
+       0220-EVALUATE-NEAR-DUPLICATE.
+           MOVE ND-TRADE-TIME (1:2) TO WS-ND-HH
+           MOVE ND-TRADE-TIME (4:2) TO WS-ND-MM
+           MOVE ND-TRADE-TIME (7:2) TO WS-ND-SS
+           COMPUTE WS-ND-TIME-SECS =
+               WS-ND-HH * 3600 + WS-ND-MM * 60 + WS-ND-SS
+
+           IF ND-NOT-FIRST-RECORD
+               AND ND-SYMBOL     = WS-PRIOR-ND-SYMBOL
+               AND ND-BROKER-ID  = WS-PRIOR-ND-BROKER-ID
+               AND ND-QUANTITY   = WS-PRIOR-ND-QUANTITY
+               AND ND-TRADE-ID  NOT = WS-PRIOR-ND-TRADE-ID
+               COMPUTE WS-ND-TIME-DIFF =
+                   WS-ND-TIME-SECS - WS-PRIOR-ND-TIME-SECS
+               IF WS-ND-TIME-DIFF <= WS-NEARDUP-WINDOW-SECS
+                   ADD 1 TO WS-NEAR-DUP-COUNT
+                   PERFORM 0230-WRITE-NEAR-DUPLICATE-FINDING
+               END-IF
+           END-IF
+
+           MOVE ND-TRADE-ID    TO WS-PRIOR-ND-TRADE-ID
+           MOVE ND-SYMBOL      TO WS-PRIOR-ND-SYMBOL
+           MOVE ND-BROKER-ID   TO WS-PRIOR-ND-BROKER-ID
+           MOVE ND-QUANTITY    TO WS-PRIOR-ND-QUANTITY
+           MOVE WS-ND-TIME-SECS TO WS-PRIOR-ND-TIME-SECS
+           SET ND-NOT-FIRST-RECORD TO TRUE.
+
+       0230-WRITE-NEAR-DUPLICATE-FINDING.
+           MOVE SPACES                TO TRD-AUDIT-LINE
+           MOVE 'NEAR-DUPLICATE CAPTURE' TO AUD-FINDING-TYPE
+           MOVE ND-TRADE-ID            TO AUD-TRADE-ID
+           MOVE ND-SYMBOL              TO AUD-SYMBOL
+           MOVE ND-BROKER-ID           TO AUD-BROKER-ID
+           MOVE WS-PRIOR-ND-TRADE-ID   TO AUD-RELATED-TRADE-ID
+           WRITE TRD-AUDIT-LINE.
+
+      *----------------------------------------------------------------
+      *  PASS 3 - COMMISSION AUDIT AGAINST THE BROKER RATE MASTER
+      *----------------------------------------------------------------
+       0300-CHECK-COMMISSIONS.
+           MOVE 'N' TO WS-TRADE-EOF-SW
+           OPEN INPUT TRADE-FILE
+                      BROKER-RATE-FILE
+
+           PERFORM 0310-READ-TRADE-FOR-AUDIT
+           PERFORM UNTIL NO-MORE-TRADES
+               ADD 1 TO WS-TRADES-READ
+               PERFORM 0320-AUDIT-ONE-COMMISSION
+               PERFORM 0310-READ-TRADE-FOR-AUDIT
+           END-PERFORM
+
+           CLOSE TRADE-FILE
+                 BROKER-RATE-FILE.
+
+       0310-READ-TRADE-FOR-AUDIT.
+           READ TRADE-FILE
+               AT END
+                   SET NO-MORE-TRADES TO TRUE
+           END-READ.
+
+       0320-AUDIT-ONE-COMMISSION.
+           MOVE BROKER-ID TO BR-BROKER-ID
+           READ BROKER-RATE-FILE
+               INVALID KEY
+                   ADD 1 TO WS-NO-RATE-COUNT
+                   PERFORM 0330-WRITE-NO-RATE-FINDING
+               NOT INVALID KEY
+                   PERFORM 0340-RECOMPUTE-AND-COMPARE
+           END-READ.
+
+       0330-WRITE-NO-RATE-FINDING.
+           MOVE SPACES                   TO TRD-AUDIT-LINE
+           MOVE 'BROKER RATE NOT ON FILE' TO AUD-FINDING-TYPE
+           MOVE TRADE-ID                  TO AUD-TRADE-ID
+           MOVE TRADE-SYMBOL              TO AUD-SYMBOL
+           MOVE BROKER-ID                 TO AUD-BROKER-ID
+           MOVE COMMISSION                TO AUD-RECORDED-AMOUNT
+           WRITE TRD-AUDIT-LINE.
+
+       0340-RECOMPUTE-AND-COMPARE.
+           COMPUTE WS-GROSS-AMOUNT ROUNDED = QUANTITY * PRICE
+           COMPUTE WS-RATE-COMMISSION ROUNDED =
+               WS-GROSS-AMOUNT * BR-COMMISSION-RATE
+
+           IF WS-RATE-COMMISSION > BR-MIN-COMMISSION
+               MOVE WS-RATE-COMMISSION TO WS-RECOMPUTED-COMMISSION
+           ELSE
+               MOVE BR-MIN-COMMISSION  TO WS-RECOMPUTED-COMMISSION
+           END-IF
+
+           COMPUTE WS-COMMISSION-DIFF =
+               COMMISSION - WS-RECOMPUTED-COMMISSION
+
+           IF WS-COMMISSION-DIFF > WS-COMMISSION-TOLERANCE
+               OR WS-COMMISSION-DIFF < (0 - WS-COMMISSION-TOLERANCE)
+               ADD 1 TO WS-COMMISSION-MISMATCH
+               PERFORM 0350-WRITE-MISMATCH-FINDING
+           END-IF.
+
+       0350-WRITE-MISMATCH-FINDING.
+           MOVE SPACES                  TO TRD-AUDIT-LINE
+           MOVE 'COMMISSION MISMATCH'    TO AUD-FINDING-TYPE
+           MOVE TRADE-ID                 TO AUD-TRADE-ID
+           MOVE TRADE-SYMBOL             TO AUD-SYMBOL
+           MOVE BROKER-ID                TO AUD-BROKER-ID
+           MOVE COMMISSION               TO AUD-RECORDED-AMOUNT
+           MOVE WS-RECOMPUTED-COMMISSION TO AUD-RECOMPUTED-AMOUNT
+           WRITE TRD-AUDIT-LINE.
