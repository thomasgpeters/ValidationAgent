@@ -0,0 +1,176 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  TRDCRDCK.
+       AUTHOR.      TRADE-DESK-SUPPORT.
+      *****************************************************************
+      *  REAL-TIME CREDIT / MARGIN CHECK AT TRADE CAPTURE
+      *  FOR EACH NEWLY CAPTURED TRADE, LOOKS UP THE CUSTOMER'S ACCOUNT
+      *  BY CUSTOMER-ID.  A BUY DEBITS CASH, SO IT IS HELD WHEN THE
+      *  DEBIT (TOTAL-AMOUNT MINUS BALANCE) WOULD EXCEED CREDIT-LIMIT.
+      *  A SELL RAISES CASH RATHER THAN CONSUMING CREDIT, SO IT NEVER
+      *  FAILS THE CREDIT CHECK.  IF NO MATCHING ACCOUNT IS FOUND, THE
+      *  TRADE IS NOT BOOKED EITHER - IT IS SET TO HOLD STATUS AND
+      *  ROUTED TO THE CREDIT REVIEW QUEUE INSTEAD OF THE ACCEPTED-
+      *  TRADE FILE.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CAPTURE-FILE ASSIGN TO "TRDCAPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CAPTURE-FILE-STATUS.
+
+           SELECT ACCOUNT-FILE ASSIGN TO "ACCTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ACCOUNT-NO
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
+           SELECT ACCEPTED-FILE ASSIGN TO "TRDACCPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACCEPTED-FILE-STATUS.
+
+           SELECT REVIEW-FILE ASSIGN TO "TRDCRHLD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REVIEW-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CAPTURE-FILE
+           RECORD CONTAINS 192 CHARACTERS.
+           COPY TRADE-RECORD.
+
+       FD  ACCOUNT-FILE
+           RECORD CONTAINS 241 CHARACTERS.
+           COPY ACCOUNT.
+
+       FD  ACCEPTED-FILE
+           RECORD CONTAINS 192 CHARACTERS.
+       01  ACCEPTED-TRADE-RECORD       PIC X(192).
+
+       FD  REVIEW-FILE
+           RECORD CONTAINS 258 CHARACTERS.
+           COPY TRDHOLD.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CAPTURE-FILE-STATUS      PIC X(2).
+       01  WS-ACCT-FILE-STATUS         PIC X(2).
+       01  WS-ACCEPTED-FILE-STATUS     PIC X(2).
+       01  WS-REVIEW-FILE-STATUS       PIC X(2).
+
+       01  WS-CAPTURE-EOF-SW           PIC X(1)    VALUE 'N'.
+           88  NO-MORE-CAPTURED-TRADES     VALUE 'Y'.
+
+       01  WS-HOLD-SW                  PIC X(1).
+           88  TRADE-ON-CREDIT-HOLD        VALUE 'Y'.
+       01  WS-HOLD-REASON              PIC X(40).
+
+       01  WS-RUN-DATE                 PIC X(10).
+       01  WS-CURRENT-DATE.
+           05  WS-CD-YYYY              PIC 9(4).
+           05  WS-CD-MM                PIC 9(2).
+           05  WS-CD-DD                PIC 9(2).
+
+       01  WS-COUNTERS.
+           05  WS-TRADES-READ          PIC 9(7)    VALUE ZERO.
+           05  WS-TRADES-ACCEPTED      PIC 9(7)    VALUE ZERO.
+           05  WS-TRADES-ON-HOLD       PIC 9(7)    VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 0100-INITIALIZE
+           PERFORM 0200-CHECK-CAPTURED-TRADES
+               UNTIL NO-MORE-CAPTURED-TRADES
+           PERFORM 0900-TERMINATE
+           STOP RUN.
+
+       0100-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-CURRENT-DATE
+           STRING WS-CD-YYYY DELIMITED BY SIZE
+                  '-'        DELIMITED BY SIZE
+                  WS-CD-MM   DELIMITED BY SIZE
+                  '-'        DELIMITED BY SIZE
+                  WS-CD-DD   DELIMITED BY SIZE
+                  INTO WS-RUN-DATE
+           END-STRING
+
+           OPEN INPUT  CAPTURE-FILE
+                INPUT  ACCOUNT-FILE
+                OUTPUT ACCEPTED-FILE
+                OUTPUT REVIEW-FILE
+
+           PERFORM 0210-READ-CAPTURED-TRADE.
+
+       0200-CHECK-CAPTURED-TRADES.
+           ADD 1 TO WS-TRADES-READ
+           PERFORM 0300-CREDIT-CHECK-TRADE
+           IF TRADE-ON-CREDIT-HOLD
+               SET TRADE-STATUS-HOLD TO TRUE
+               PERFORM 0400-WRITE-REVIEW
+           ELSE
+               SET TRADE-STATUS-PENDING TO TRUE
+               PERFORM 0500-WRITE-ACCEPTED
+           END-IF
+           PERFORM 0210-READ-CAPTURED-TRADE.
+
+       0210-READ-CAPTURED-TRADE.
+           READ CAPTURE-FILE
+               AT END
+                   SET NO-MORE-CAPTURED-TRADES TO TRUE
+           END-READ.
+
+       0300-CREDIT-CHECK-TRADE.
+           MOVE 'N'    TO WS-HOLD-SW
+           MOVE SPACES TO WS-HOLD-REASON
+           MOVE CUSTOMER-ID TO ACCOUNT-NO
+
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   SET TRADE-ON-CREDIT-HOLD TO TRUE
+                   STRING 'ACCOUNT NOT FOUND FOR CREDIT CHECK'
+                       DELIMITED BY SIZE INTO WS-HOLD-REASON
+               NOT INVALID KEY
+                   IF NOT TRADE-TYPE-SELL
+                       AND (TOTAL-AMOUNT - BALANCE) > CREDIT-LIMIT
+                       SET TRADE-ON-CREDIT-HOLD TO TRUE
+                       STRING
+                           'PROJECTED BALANCE EXCEEDS CREDIT LIMIT'
+                           DELIMITED BY SIZE INTO WS-HOLD-REASON
+                   END-IF
+           END-READ.
+
+       0400-WRITE-REVIEW.
+           ADD 1 TO WS-TRADES-ON-HOLD
+           MOVE TRADE-ID          TO HLD-TRADE-ID
+           MOVE TRADE-DATE        TO HLD-TRADE-DATE
+           MOVE TRADE-TIME        TO HLD-TRADE-TIME
+           MOVE TRADE-TYPE        TO HLD-TRADE-TYPE
+           MOVE TRADE-SYMBOL      TO HLD-TRADE-SYMBOL
+           MOVE QUANTITY          TO HLD-QUANTITY
+           MOVE PRICE             TO HLD-PRICE
+           MOVE TOTAL-AMOUNT      TO HLD-TOTAL-AMOUNT
+           MOVE COMMISSION        TO HLD-COMMISSION
+           MOVE BROKER-ID         TO HLD-BROKER-ID
+           MOVE BROKER-NAME       TO HLD-BROKER-NAME
+           MOVE CUSTOMER-ID       TO HLD-CUSTOMER-ID
+           MOVE CUSTOMER-NAME OF TRADE-RECORD TO HLD-CUSTOMER-NAME
+           MOVE SETTLEMENT-DATE   TO HLD-SETTLEMENT-DATE
+           MOVE TRADE-STATUS      TO HLD-TRADE-STATUS
+           MOVE WS-HOLD-REASON    TO HLD-REASON
+           MOVE WS-RUN-DATE       TO HLD-RUN-DATE
+           WRITE TRD-HOLD-RECORD.
+
+       0500-WRITE-ACCEPTED.
+           ADD 1 TO WS-TRADES-ACCEPTED
+           MOVE TRADE-RECORD TO ACCEPTED-TRADE-RECORD
+           WRITE ACCEPTED-TRADE-RECORD.
+
+       0900-TERMINATE.
+           CLOSE CAPTURE-FILE
+                 ACCOUNT-FILE
+                 ACCEPTED-FILE
+                 REVIEW-FILE
+
+           DISPLAY 'TRDCRDCK - TRADES READ    : ' WS-TRADES-READ
+           DISPLAY 'TRDCRDCK - TRADES ACCEPTED: ' WS-TRADES-ACCEPTED
+           DISPLAY 'TRDCRDCK - TRADES ON HOLD : ' WS-TRADES-ON-HOLD.
