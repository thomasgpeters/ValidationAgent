@@ -0,0 +1,185 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  TRDBLOTR.
+       AUTHOR.      TRADE-DESK-SUPPORT.
+      *****************************************************************
+      *  DAILY TRADE BLOTTER
+      *  SORTS THE DAY'S TRADE FILE BY BROKER-ID, SYMBOL AND TRADE-TYPE
+      *  AND PRODUCES A ROLLUP OF QUANTITY, TOTAL-AMOUNT AND COMMISSION
+      *  FOR EACH BROKER/SYMBOL/BUY-SELL COMBINATION, A SUBTOTAL LINE
+      *  PER BROKER/SYMBOL GROUP AND A GRAND TOTAL LINE FOR THE RUN.
+      *  OUTPUT IS A PLAIN PRINT LINE FILE READY TO SPOOL TO PRINT OR
+      *  CONVERT TO PDF.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRADE-FILE ASSIGN TO "TRDFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRADE-FILE-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "TRDSORT".
+
+           SELECT BLOTTER-RPT ASSIGN TO "TRDBLOTR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRADE-FILE
+           RECORD CONTAINS 192 CHARACTERS.
+           COPY TRADE-RECORD.
+
+       SD  SORT-WORK-FILE
+           RECORD CONTAINS 192 CHARACTERS.
+       01  SW-TRADE-RECORD.
+           05  SW-TRADE-ID             PIC X(16).
+           05  SW-TRADE-DATE           PIC X(10).
+           05  SW-TRADE-TIME           PIC X(8).
+           05  SW-TRADE-TYPE           PIC X(4).
+           05  SW-SYMBOL               PIC X(10).
+           05  SW-QUANTITY             PIC 9(9).
+           05  SW-PRICE                PIC 9(7)V9(4).
+           05  SW-TOTAL-AMOUNT         PIC S9(11)V99.
+           05  SW-COMMISSION           PIC 9(7)V99.
+           05  SW-BROKER-INFO.
+               10  SW-BROKER-ID        PIC X(8).
+               10  SW-BROKER-NAME      PIC X(30).
+           05  SW-CUSTOMER-INFO.
+               10  SW-CUSTOMER-ID      PIC X(12).
+               10  SW-CUSTOMER-NAME    PIC X(40).
+           05  SW-SETTLEMENT-DATE      PIC X(10).
+           05  SW-STATUS               PIC X(2).
+
+       FD  BLOTTER-RPT
+           RECORD CONTAINS 73 CHARACTERS.
+           COPY TRDBLOT.
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRADE-FILE-STATUS        PIC X(2).
+       01  WS-RPT-FILE-STATUS          PIC X(2).
+
+       01  WS-SORT-EOF-SW              PIC X(1)    VALUE 'N'.
+           88  NO-MORE-SORTED-TRADES       VALUE 'Y'.
+       01  WS-FIRST-RECORD-SW          PIC X(1)    VALUE 'Y'.
+           88  FIRST-RECORD                VALUE 'Y'.
+           88  NOT-FIRST-RECORD            VALUE 'N'.
+
+       01  WS-PRIOR-BROKER-ID          PIC X(8).
+       01  WS-PRIOR-SYMBOL             PIC X(10).
+       01  WS-PRIOR-TRADE-TYPE         PIC X(4).
+
+       01  WS-TYPE-TOTALS.
+           05  WS-TYPE-QUANTITY        PIC 9(9)     VALUE ZERO.
+           05  WS-TYPE-AMOUNT          PIC S9(11)V99 VALUE ZERO.
+           05  WS-TYPE-COMMISSION      PIC 9(9)V99   VALUE ZERO.
+
+       01  WS-GROUP-TOTALS.
+           05  WS-GROUP-QUANTITY       PIC 9(9)     VALUE ZERO.
+           05  WS-GROUP-AMOUNT         PIC S9(11)V99 VALUE ZERO.
+           05  WS-GROUP-COMMISSION     PIC 9(9)V99   VALUE ZERO.
+
+       01  WS-GRAND-TOTALS.
+           05  WS-GRAND-QUANTITY       PIC 9(9)     VALUE ZERO.
+           05  WS-GRAND-AMOUNT         PIC S9(11)V99 VALUE ZERO.
+           05  WS-GRAND-COMMISSION     PIC 9(9)V99   VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           OPEN OUTPUT BLOTTER-RPT
+
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-BROKER-ID
+                               SW-SYMBOL
+                               SW-TRADE-TYPE
+               USING TRADE-FILE
+               OUTPUT PROCEDURE IS 0100-BUILD-BLOTTER
+
+           CLOSE BLOTTER-RPT
+           STOP RUN.
+
+       0100-BUILD-BLOTTER.
+           PERFORM 0110-RETURN-SORTED-TRADE
+           PERFORM UNTIL NO-MORE-SORTED-TRADES
+               PERFORM 0200-ACCUMULATE-TRADE
+               PERFORM 0110-RETURN-SORTED-TRADE
+           END-PERFORM
+
+           IF NOT FIRST-RECORD
+               PERFORM 0300-PRINT-TYPE-LINE
+               PERFORM 0400-PRINT-GROUP-TOTAL
+               PERFORM 0500-PRINT-GRAND-TOTAL
+           END-IF.
+
+       0110-RETURN-SORTED-TRADE.
+           RETURN SORT-WORK-FILE
+               AT END
+                   SET NO-MORE-SORTED-TRADES TO TRUE
+           END-RETURN.
+
+       0200-ACCUMULATE-TRADE.
+           IF FIRST-RECORD
+               MOVE SW-BROKER-ID   TO WS-PRIOR-BROKER-ID
+               MOVE SW-SYMBOL      TO WS-PRIOR-SYMBOL
+               MOVE SW-TRADE-TYPE  TO WS-PRIOR-TRADE-TYPE
+               SET NOT-FIRST-RECORD TO TRUE
+           ELSE
+               IF SW-BROKER-ID NOT = WS-PRIOR-BROKER-ID
+                  OR SW-SYMBOL NOT = WS-PRIOR-SYMBOL
+                   PERFORM 0300-PRINT-TYPE-LINE
+                   PERFORM 0400-PRINT-GROUP-TOTAL
+                   MOVE SW-BROKER-ID  TO WS-PRIOR-BROKER-ID
+                   MOVE SW-SYMBOL     TO WS-PRIOR-SYMBOL
+                   MOVE SW-TRADE-TYPE TO WS-PRIOR-TRADE-TYPE
+               ELSE
+                   IF SW-TRADE-TYPE NOT = WS-PRIOR-TRADE-TYPE
+                       PERFORM 0300-PRINT-TYPE-LINE
+                       MOVE SW-TRADE-TYPE TO WS-PRIOR-TRADE-TYPE
+                   END-IF
+               END-IF
+           END-IF
+
+           ADD SW-QUANTITY   TO WS-TYPE-QUANTITY   WS-GROUP-QUANTITY
+                                 WS-GRAND-QUANTITY
+           ADD SW-TOTAL-AMOUNT TO WS-TYPE-AMOUNT   WS-GROUP-AMOUNT
+                                 WS-GRAND-AMOUNT
+           ADD SW-COMMISSION TO WS-TYPE-COMMISSION WS-GROUP-COMMISSION
+                                 WS-GRAND-COMMISSION.
+
+       0300-PRINT-TYPE-LINE.
+           MOVE SPACES             TO TRD-BLOTTER-LINE
+           MOVE WS-PRIOR-BROKER-ID  TO BLT-BROKER-ID
+           MOVE WS-PRIOR-SYMBOL     TO BLT-SYMBOL
+           IF WS-PRIOR-TRADE-TYPE = 'BUY '
+               MOVE 'BUY'  TO BLT-LABEL
+           ELSE
+               MOVE 'SELL' TO BLT-LABEL
+           END-IF
+           MOVE WS-TYPE-QUANTITY    TO BLT-QUANTITY
+           MOVE WS-TYPE-AMOUNT      TO BLT-TOTAL-AMOUNT
+           MOVE WS-TYPE-COMMISSION  TO BLT-COMMISSION
+           WRITE TRD-BLOTTER-LINE
+
+           MOVE ZERO TO WS-TYPE-QUANTITY WS-TYPE-AMOUNT
+                        WS-TYPE-COMMISSION.
+
+       0400-PRINT-GROUP-TOTAL.
+           MOVE SPACES             TO TRD-BLOTTER-LINE
+           MOVE WS-PRIOR-BROKER-ID  TO BLT-BROKER-ID
+           MOVE WS-PRIOR-SYMBOL     TO BLT-SYMBOL
+           MOVE 'GROUP TOTAL'       TO BLT-LABEL
+           MOVE WS-GROUP-QUANTITY   TO BLT-QUANTITY
+           MOVE WS-GROUP-AMOUNT     TO BLT-TOTAL-AMOUNT
+           MOVE WS-GROUP-COMMISSION TO BLT-COMMISSION
+           WRITE TRD-BLOTTER-LINE
+
+           MOVE ZERO TO WS-GROUP-QUANTITY WS-GROUP-AMOUNT
+                        WS-GROUP-COMMISSION.
+
+       0500-PRINT-GRAND-TOTAL.
+           MOVE SPACES              TO TRD-BLOTTER-LINE
+           MOVE 'GRAND TOTAL'       TO BLT-LABEL
+           MOVE WS-GRAND-QUANTITY   TO BLT-QUANTITY
+           MOVE WS-GRAND-AMOUNT     TO BLT-TOTAL-AMOUNT
+           MOVE WS-GRAND-COMMISSION TO BLT-COMMISSION
+           WRITE TRD-BLOTTER-LINE.
