@@ -0,0 +1,189 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  TRDLOAD.
+       AUTHOR.      TRADE-DESK-SUPPORT.
+      *****************************************************************
+      *  TRADE FILE BATCH LOAD WITH CHECKPOINT/RESTART
+      *  LOADS THE DAY'S TRADE EXTRACT INTO THE TRADE MASTER (KEYED BY
+      *  TRADE-ID).  A CHECKPOINT RECORD - LAST COMMITTED TRADE-ID PLUS
+      *  A RUN-SEQUENCE NUMBER - IS WRITTEN EVERY WS-CHECKPOINT-INTERVAL
+      *  RECORDS.  RUN WITH PARM 'RESTART' TO RESUME JUST PAST THE LAST
+      *  CHECKPOINT INSTEAD OF REPROCESSING THE INPUT FILE FROM THE TOP,
+      *  SO AN ABEND PARTWAY THROUGH A LARGE FILE DOES NOT RISK DOUBLE-
+      *  POSTING THE TRADES THAT ALREADY LOADED.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN TO "TRDLDIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-FILE-STATUS.
+
+           SELECT TRADE-MASTER ASSIGN TO "TRDMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS TM-TRADE-ID
+               FILE STATUS IS WS-MASTER-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "TRDCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INPUT-FILE
+           RECORD CONTAINS 192 CHARACTERS.
+           COPY TRADE-RECORD.
+
+       FD  TRADE-MASTER
+           RECORD CONTAINS 192 CHARACTERS.
+       01  TRADE-MASTER-RECORD.
+           05  TM-TRADE-ID             PIC X(16).
+           05  FILLER                  PIC X(176).
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 66 CHARACTERS.
+           COPY CHKPT.
+
+       WORKING-STORAGE SECTION.
+       01  WS-INPUT-FILE-STATUS        PIC X(2).
+       01  WS-MASTER-FILE-STATUS       PIC X(2).
+           88  WS-MASTER-DUPLICATE-KEY     VALUE '22'.
+       01  WS-CKPT-FILE-STATUS         PIC X(2).
+           88  WS-CKPT-NOT-FOUND           VALUE '35'.
+
+       01  WS-RUN-PARM                 PIC X(20).
+       01  WS-RESTART-SW               PIC X(1)    VALUE 'N'.
+           88  RESTART-MODE                VALUE 'Y'.
+
+       01  WS-INPUT-EOF-SW             PIC X(1)    VALUE 'N'.
+           88  NO-MORE-INPUT                VALUE 'Y'.
+       01  WS-RESTART-POINT-FOUND-SW   PIC X(1)    VALUE 'N'.
+           88  RESTART-POINT-FOUND         VALUE 'Y'.
+
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(5)    VALUE 500.
+       01  WS-LAST-CHECKPOINT-TRADE-ID PIC X(16)   VALUE SPACES.
+       01  WS-RUN-SEQUENCE             PIC 9(7)    VALUE ZERO.
+
+       01  WS-COUNTERS.
+           05  WS-RECORDS-READ         PIC 9(9)    VALUE ZERO.
+           05  WS-RECORDS-LOADED       PIC 9(9)    VALUE ZERO.
+           05  WS-RECORDS-DUPLICATE    PIC 9(9)    VALUE ZERO.
+           05  WS-RECORDS-SKIPPED      PIC 9(9)    VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 0100-INITIALIZE
+
+           IF RESTART-MODE
+               PERFORM 0150-READ-CHECKPOINT
+               PERFORM 0160-SKIP-TO-RESTART-POINT
+           END-IF
+
+           PERFORM 0200-LOAD-TRADES
+               UNTIL NO-MORE-INPUT
+
+           PERFORM 0900-TERMINATE
+           STOP RUN.
+
+       0100-INITIALIZE.
+           ACCEPT WS-RUN-PARM FROM COMMAND-LINE
+           IF WS-RUN-PARM (1:7) = 'RESTART'
+               SET RESTART-MODE TO TRUE
+           END-IF
+
+           OPEN INPUT INPUT-FILE
+                I-O   TRADE-MASTER
+
+           PERFORM 0210-READ-INPUT.
+
+       0150-READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-NOT-FOUND
+               DISPLAY 'TRDLOAD - NO CHECKPOINT FOUND, STARTING FRESH'
+           ELSE
+               READ CHECKPOINT-FILE
+                   AT END
+                       DISPLAY 'TRDLOAD - CHECKPOINT FILE IS EMPTY'
+                   NOT AT END
+                       MOVE CKPT-LAST-TRADE-ID TO
+                           WS-LAST-CHECKPOINT-TRADE-ID
+                       MOVE CKPT-RUN-SEQUENCE  TO WS-RUN-SEQUENCE
+                       DISPLAY 'TRDLOAD - RESTARTING AFTER TRADE-ID: '
+                           WS-LAST-CHECKPOINT-TRADE-ID
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       0160-SKIP-TO-RESTART-POINT.
+           IF WS-LAST-CHECKPOINT-TRADE-ID = SPACES
+               CONTINUE
+           ELSE
+               PERFORM UNTIL RESTART-POINT-FOUND OR NO-MORE-INPUT
+                   ADD 1 TO WS-RECORDS-SKIPPED
+                   IF TRADE-ID = WS-LAST-CHECKPOINT-TRADE-ID
+                       SET RESTART-POINT-FOUND TO TRUE
+                       PERFORM 0210-READ-INPUT
+                   ELSE
+                       PERFORM 0210-READ-INPUT
+                   END-IF
+               END-PERFORM
+
+               IF NOT RESTART-POINT-FOUND
+                   DISPLAY 'TRDLOAD - RESTART TRADE-ID NOT FOUND IN '
+                       'INPUT FILE: ' WS-LAST-CHECKPOINT-TRADE-ID
+                   DISPLAY 'TRDLOAD - CANNOT SAFELY RESUME, ABENDING'
+                   MOVE 16 TO RETURN-CODE
+                   SET NO-MORE-INPUT TO TRUE
+               END-IF
+           END-IF.
+
+       0200-LOAD-TRADES.
+           ADD 1 TO WS-RECORDS-READ
+           PERFORM 0300-LOAD-ONE-TRADE
+           PERFORM 0210-READ-INPUT.
+
+       0210-READ-INPUT.
+           READ INPUT-FILE
+               AT END
+                   SET NO-MORE-INPUT TO TRUE
+           END-READ.
+
+       0300-LOAD-ONE-TRADE.
+           MOVE SPACES TO TRADE-MASTER-RECORD
+           MOVE TRADE-RECORD TO TRADE-MASTER-RECORD
+           WRITE TRADE-MASTER-RECORD
+               INVALID KEY
+                   ADD 1 TO WS-RECORDS-DUPLICATE
+               NOT INVALID KEY
+                   ADD 1 TO WS-RECORDS-LOADED
+                   MOVE TRADE-ID TO WS-LAST-CHECKPOINT-TRADE-ID
+                   IF FUNCTION MOD (WS-RECORDS-LOADED,
+                       WS-CHECKPOINT-INTERVAL) = 0
+                       PERFORM 0700-WRITE-CHECKPOINT
+                   END-IF
+           END-WRITE.
+
+       0700-WRITE-CHECKPOINT.
+           ADD 1 TO WS-RUN-SEQUENCE
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE 'TRDLOAD '            TO CKPT-RUN-ID
+           MOVE WS-LAST-CHECKPOINT-TRADE-ID TO CKPT-LAST-TRADE-ID
+           MOVE WS-RUN-SEQUENCE       TO CKPT-RUN-SEQUENCE
+           MOVE WS-RECORDS-LOADED     TO CKPT-RECORDS-LOADED
+           MOVE FUNCTION CURRENT-DATE TO CKPT-TIMESTAMP
+           WRITE TRD-CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       0900-TERMINATE.
+           IF WS-RECORDS-LOADED > ZERO
+               PERFORM 0700-WRITE-CHECKPOINT
+           END-IF
+
+           CLOSE INPUT-FILE
+                 TRADE-MASTER
+
+           DISPLAY 'TRDLOAD - RECORDS READ     : ' WS-RECORDS-READ
+           DISPLAY 'TRDLOAD - RECORDS LOADED   : ' WS-RECORDS-LOADED
+           DISPLAY 'TRDLOAD - DUPLICATE TRADES : ' WS-RECORDS-DUPLICATE
+           DISPLAY 'TRDLOAD - RECORDS SKIPPED  : ' WS-RECORDS-SKIPPED.
