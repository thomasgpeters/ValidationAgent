@@ -0,0 +1,193 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  ACCTUPDT.
+       AUTHOR.      OPERATIONS-SUPPORT.
+      *****************************************************************
+      *  NIGHTLY ACCOUNT MAINTENANCE
+      *  READS THE DAY'S TRANSACTION FILE (DEPOSITS, WITHDRAWALS AND
+      *  TRANSFERS) KEYED TO ACCOUNT-NO AND POSTS EACH ONE AGAINST THE
+      *  ACCOUNT MASTER.  DEBITS ARE REFUSED WHEN THE ACCOUNT STATUS
+      *  IS CLOSED OR FROZEN.  ANY TRANSACTION THAT CANNOT BE APPLIED
+      *  IS WRITTEN TO THE EXCEPTION REPORT INSTEAD OF BEING DROPPED.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO "ACCTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ACCOUNT-NO
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
+           SELECT TRAN-FILE ASSIGN TO "ACCTTRAN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+
+           SELECT EXCEPTION-RPT ASSIGN TO "ACCTEXCP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE
+           RECORD CONTAINS 241 CHARACTERS.
+           COPY ACCOUNT.
+
+       FD  TRAN-FILE
+           RECORD CONTAINS 67 CHARACTERS.
+           COPY ACCTTRAN.
+
+       FD  EXCEPTION-RPT
+           RECORD CONTAINS 98 CHARACTERS.
+           COPY ACCTEXCP.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-FILE-STATUS         PIC X(2).
+           88  WS-ACCT-OK                  VALUE '00'.
+           88  WS-ACCT-NOT-FOUND           VALUE '23'.
+
+       01  WS-TRAN-FILE-STATUS         PIC X(2).
+           88  WS-TRAN-OK                  VALUE '00'.
+           88  WS-TRAN-EOF                 VALUE '10'.
+
+       01  WS-RPT-FILE-STATUS          PIC X(2).
+
+       01  WS-SWITCHES.
+           05  WS-TRAN-EOF-SW          PIC X(1)    VALUE 'N'.
+               88  NO-MORE-TRANS               VALUE 'Y'.
+           05  WS-POSTED-SW            PIC X(1)    VALUE 'N'.
+               88  TRAN-WAS-POSTED             VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-TRANS-READ           PIC 9(7)    VALUE ZERO.
+           05  WS-TRANS-POSTED         PIC 9(7)    VALUE ZERO.
+           05  WS-TRANS-EXCEPTION      PIC 9(7)    VALUE ZERO.
+
+       01  WS-RUN-DATE                 PIC X(10).
+       01  WS-CURRENT-DATE.
+           05  WS-CD-YYYY              PIC 9(4).
+           05  WS-CD-MM                PIC 9(2).
+           05  WS-CD-DD                PIC 9(2).
+
+       01  WS-EXCEPTION-REASON         PIC X(40).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 0100-INITIALIZE
+           PERFORM 0200-PROCESS-TRANSACTIONS
+               UNTIL NO-MORE-TRANS
+           PERFORM 0900-TERMINATE
+           STOP RUN.
+
+       0100-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-CURRENT-DATE
+           STRING WS-CD-YYYY  DELIMITED BY SIZE
+                  '-'         DELIMITED BY SIZE
+                  WS-CD-MM    DELIMITED BY SIZE
+                  '-'         DELIMITED BY SIZE
+                  WS-CD-DD    DELIMITED BY SIZE
+                  INTO WS-RUN-DATE
+           END-STRING
+
+           OPEN INPUT  TRAN-FILE
+                I-O    ACCOUNT-FILE
+                OUTPUT EXCEPTION-RPT
+
+           PERFORM 0210-READ-TRAN.
+
+       0200-PROCESS-TRANSACTIONS.
+           ADD 1 TO WS-TRANS-READ
+           PERFORM 0300-POST-TRANSACTION
+           PERFORM 0210-READ-TRAN.
+
+       0210-READ-TRAN.
+           READ TRAN-FILE
+               AT END
+                   SET NO-MORE-TRANS TO TRUE
+           END-READ.
+
+       0300-POST-TRANSACTION.
+           MOVE 'N'  TO WS-POSTED-SW
+           MOVE SPACES TO WS-EXCEPTION-REASON
+           MOVE TRAN-ACCOUNT-NO TO ACCOUNT-NO
+
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   STRING 'ACCOUNT NOT FOUND ON MASTER'
+                       DELIMITED BY SIZE INTO WS-EXCEPTION-REASON
+               NOT INVALID KEY
+                   PERFORM 0310-APPLY-POSTING
+           END-READ
+
+           IF TRAN-WAS-POSTED
+               MOVE WS-RUN-DATE TO LAST-ACTIVITY-DATE
+               REWRITE ACCOUNT
+               ADD 1 TO WS-TRANS-POSTED
+           ELSE
+               PERFORM 0320-WRITE-EXCEPTION
+           END-IF.
+
+       0310-APPLY-POSTING.
+           EVALUATE TRUE
+               WHEN TRAN-TYPE-DEPOSIT
+                    IF ACCT-STATUS-CLOSED
+                        STRING 'CREDIT REFUSED - ACCOUNT CLOSED'
+                            DELIMITED BY SIZE INTO WS-EXCEPTION-REASON
+                    ELSE IF ACCT-STATUS-FROZEN
+                        STRING 'CREDIT REFUSED - ACCOUNT FROZEN'
+                            DELIMITED BY SIZE INTO WS-EXCEPTION-REASON
+                    ELSE
+                        ADD TRAN-AMOUNT TO BALANCE
+                        SET TRAN-WAS-POSTED TO TRUE
+                    END-IF
+
+               WHEN TRAN-TYPE-TRANSFER-IN
+                    IF ACCT-STATUS-CLOSED
+                        STRING 'CREDIT REFUSED - ACCOUNT CLOSED'
+                            DELIMITED BY SIZE INTO WS-EXCEPTION-REASON
+                    ELSE IF ACCT-STATUS-FROZEN
+                        STRING 'CREDIT REFUSED - ACCOUNT FROZEN'
+                            DELIMITED BY SIZE INTO WS-EXCEPTION-REASON
+                    ELSE
+                        ADD TRAN-AMOUNT TO BALANCE
+                        SET TRAN-WAS-POSTED TO TRUE
+                    END-IF
+
+               WHEN TRAN-TYPE-WITHDRAWAL OR TRAN-TYPE-TRANSFER-OUT
+                    IF ACCT-STATUS-CLOSED
+                        STRING 'DEBIT REFUSED - ACCOUNT CLOSED'
+                            DELIMITED BY SIZE INTO WS-EXCEPTION-REASON
+                    ELSE IF ACCT-STATUS-FROZEN
+                        STRING 'DEBIT REFUSED - ACCOUNT FROZEN'
+                            DELIMITED BY SIZE INTO WS-EXCEPTION-REASON
+                    ELSE IF ACCT-STATUS-SUSPENDED
+                        STRING 'DEBIT REFUSED - ACCOUNT SUSPENDED'
+                            DELIMITED BY SIZE INTO WS-EXCEPTION-REASON
+                    ELSE
+                        SUBTRACT TRAN-AMOUNT FROM BALANCE
+                        SET TRAN-WAS-POSTED TO TRUE
+                    END-IF
+
+               WHEN OTHER
+                    STRING 'UNKNOWN TRANSACTION TYPE'
+                        DELIMITED BY SIZE INTO WS-EXCEPTION-REASON
+           END-EVALUATE.
+
+       0320-WRITE-EXCEPTION.
+           ADD 1 TO WS-TRANS-EXCEPTION
+           MOVE WS-RUN-DATE      TO EXCP-RUN-DATE
+           MOVE TRAN-ID          TO EXCP-TRAN-ID
+           MOVE TRAN-ACCOUNT-NO  TO EXCP-ACCOUNT-NO
+           MOVE TRAN-TYPE        TO EXCP-TRAN-TYPE
+           MOVE TRAN-AMOUNT      TO EXCP-TRAN-AMOUNT
+           MOVE WS-EXCEPTION-REASON TO EXCP-REASON
+           WRITE ACCT-EXCEPTION-LINE.
+
+       0900-TERMINATE.
+           CLOSE TRAN-FILE
+                 ACCOUNT-FILE
+                 EXCEPTION-RPT
+
+           DISPLAY 'ACCTUPDT - TRANS READ  : ' WS-TRANS-READ
+           DISPLAY 'ACCTUPDT - TRANS POSTED: ' WS-TRANS-POSTED
+           DISPLAY 'ACCTUPDT - TRANS EXCEPT: ' WS-TRANS-EXCEPTION.
