@@ -0,0 +1,129 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  TAXEXTR.
+       AUTHOR.      BACK-OFFICE-SUPPORT.
+      *****************************************************************
+      *  DOWNSTREAM TAX-LOT EXTRACT FEED FOR ANNUAL 1099 REPORTING
+      *  JOINS EVERY CLOSED (SETTLED) SELL TRADE IN TRADE-RECORD TO THE
+      *  CUSTOMER'S NAME AND ADDRESS ON THE ACCOUNT MASTER, KEYED BY
+      *  CUSTOMER-ID AGAINST ACCOUNT-NO, AND COMPUTES A GAIN/LOSS AMOUNT
+      *  PER LOT FROM TOTAL-AMOUNT LESS COMMISSION.  THE RESULT IS A
+      *  FIXED-FORMAT FEED FILE FOR THE TAX-REPORTING VENDOR.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRADE-FILE ASSIGN TO "TRDFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRADE-FILE-STATUS.
+
+           SELECT ACCOUNT-FILE ASSIGN TO "ACCTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ACCOUNT-NO
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
+           SELECT TAX-EXTRACT-FEED ASSIGN TO "TAXEXTR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FEED-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRADE-FILE
+           RECORD CONTAINS 192 CHARACTERS.
+           COPY TRADE-RECORD.
+
+       FD  ACCOUNT-FILE
+           RECORD CONTAINS 241 CHARACTERS.
+           COPY ACCOUNT.
+
+       FD  TAX-EXTRACT-FEED
+           RECORD CONTAINS 245 CHARACTERS.
+           COPY TAXEXTR.
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRADE-FILE-STATUS        PIC X(2).
+       01  WS-ACCT-FILE-STATUS         PIC X(2).
+       01  WS-FEED-FILE-STATUS         PIC X(2).
+
+       01  WS-TRADE-EOF-SW             PIC X(1)    VALUE 'N'.
+           88  NO-MORE-TRADES              VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-TRADES-READ          PIC 9(7)    VALUE ZERO.
+           05  WS-LOTS-EXTRACTED       PIC 9(7)    VALUE ZERO.
+           05  WS-NOT-SELL-SETTLED     PIC 9(7)    VALUE ZERO.
+           05  WS-LOTS-NO-ACCOUNT      PIC 9(7)    VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 0100-INITIALIZE
+           PERFORM 0200-EXTRACT-TRADES
+               UNTIL NO-MORE-TRADES
+           PERFORM 0900-TERMINATE
+           STOP RUN.
+
+       0100-INITIALIZE.
+           OPEN INPUT  TRADE-FILE
+                INPUT  ACCOUNT-FILE
+                OUTPUT TAX-EXTRACT-FEED
+
+           PERFORM 0210-READ-TRADE.
+
+       0200-EXTRACT-TRADES.
+           ADD 1 TO WS-TRADES-READ
+           IF TRADE-TYPE-SELL AND TRADE-STATUS-SETTLED
+               PERFORM 0300-BUILD-TAX-LOT
+           ELSE
+               ADD 1 TO WS-NOT-SELL-SETTLED
+           END-IF
+           PERFORM 0210-READ-TRADE.
+
+       0210-READ-TRADE.
+           READ TRADE-FILE
+               AT END
+                   SET NO-MORE-TRADES TO TRUE
+           END-READ.
+
+       0300-BUILD-TAX-LOT.
+           MOVE CUSTOMER-ID TO ACCOUNT-NO
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   ADD 1 TO WS-LOTS-NO-ACCOUNT
+               NOT INVALID KEY
+                   PERFORM 0400-WRITE-TAX-LOT
+           END-READ.
+
+       0400-WRITE-TAX-LOT.
+           MOVE SPACES               TO TAX-LOT-EXTRACT
+           MOVE ACCOUNT-NO            TO TLE-ACCOUNT-NO
+           MOVE CUSTOMER-NAME OF ACCOUNT TO TLE-CUSTOMER-NAME
+           MOVE ADDRESS-LINE-1         TO TLE-ADDRESS-LINE-1
+           MOVE ADDRESS-LINE-2         TO TLE-ADDRESS-LINE-2
+           MOVE CITY                   TO TLE-CITY
+           MOVE STATE                  TO TLE-STATE
+           MOVE ZIP-CODE               TO TLE-ZIP-CODE
+           MOVE TRADE-ID               TO TLE-TRADE-ID
+           MOVE TRADE-SYMBOL           TO TLE-SYMBOL
+           MOVE TRADE-DATE             TO TLE-TRADE-DATE
+           MOVE SETTLEMENT-DATE        TO TLE-SETTLEMENT-DATE
+           MOVE QUANTITY               TO TLE-QUANTITY
+           MOVE PRICE                  TO TLE-PRICE
+           MOVE TOTAL-AMOUNT           TO TLE-PROCEEDS-AMOUNT
+           MOVE COMMISSION             TO TLE-COMMISSION
+           COMPUTE TLE-GAIN-LOSS-AMOUNT = TOTAL-AMOUNT - COMMISSION
+           WRITE TAX-LOT-EXTRACT
+
+           ADD 1 TO WS-LOTS-EXTRACTED.
+
+       0900-TERMINATE.
+           CLOSE TRADE-FILE
+                 ACCOUNT-FILE
+                 TAX-EXTRACT-FEED
+
+           DISPLAY 'TAXEXTR - TRADES READ         : ' WS-TRADES-READ
+           DISPLAY 'TAXEXTR - LOTS EXTRACTED      : ' WS-LOTS-EXTRACTED
+           DISPLAY 'TAXEXTR - NOT SELL/SETTLED  : '
+               WS-NOT-SELL-SETTLED
+           DISPLAY 'TAXEXTR - NO MATCHING ACCOUNT : '
+               WS-LOTS-NO-ACCOUNT.
