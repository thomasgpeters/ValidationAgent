@@ -0,0 +1,3 @@
+       01  ACCT-LOOKUP-REQUEST.
+           05  LKUP-CUSTOMER-NAME      PIC X(40).
+           05  LKUP-STATE              PIC X(2).
