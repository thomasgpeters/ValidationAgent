@@ -0,0 +1,12 @@
+       01  TRD-BLOTTER-LINE.
+           05  BLT-BROKER-ID           PIC X(8).
+           05  FILLER                  PIC X(2)    VALUE SPACES.
+           05  BLT-SYMBOL              PIC X(10).
+           05  FILLER                  PIC X(2)    VALUE SPACES.
+           05  BLT-LABEL               PIC X(14).
+           05  FILLER                  PIC X(1)    VALUE SPACE.
+           05  BLT-QUANTITY            PIC Z(8)9.
+           05  FILLER                  PIC X(1)    VALUE SPACE.
+           05  BLT-TOTAL-AMOUNT        PIC Z(10)9.99-.
+           05  FILLER                  PIC X(1)    VALUE SPACE.
+           05  BLT-COMMISSION          PIC Z(6)9.99.
