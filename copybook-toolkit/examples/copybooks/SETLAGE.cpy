@@ -0,0 +1,14 @@
+       01  SETL-AGE-LINE.
+           05  SAL-TRADE-ID            PIC X(16).
+           05  FILLER                  PIC X(1)    VALUE SPACE.
+           05  SAL-SYMBOL              PIC X(10).
+           05  FILLER                  PIC X(1)    VALUE SPACE.
+           05  SAL-CUSTOMER-ID         PIC X(12).
+           05  FILLER                  PIC X(1)    VALUE SPACE.
+           05  SAL-SETTLEMENT-DATE     PIC X(10).
+           05  FILLER                  PIC X(1)    VALUE SPACE.
+           05  SAL-BUCKET              PIC X(9).
+           05  FILLER                  PIC X(1)    VALUE SPACE.
+           05  SAL-TOTAL-AMOUNT        PIC Z(10)9.99-.
+           05  FILLER                  PIC X(1)    VALUE SPACE.
+           05  SAL-BUCKET-COUNT        PIC Z(6)9.
