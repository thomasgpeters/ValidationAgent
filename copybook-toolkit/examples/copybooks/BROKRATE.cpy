@@ -0,0 +1,4 @@
+       01  BROKER-RATE.
+           05  BR-BROKER-ID            PIC X(8).
+           05  BR-COMMISSION-RATE      PIC 9V9(4).
+           05  BR-MIN-COMMISSION       PIC 9(4)V99.
