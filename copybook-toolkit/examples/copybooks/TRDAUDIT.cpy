@@ -0,0 +1,14 @@
+       01  TRD-AUDIT-LINE.
+           05  AUD-FINDING-TYPE        PIC X(20).
+           05  FILLER                  PIC X(1)    VALUE SPACE.
+           05  AUD-TRADE-ID            PIC X(16).
+           05  FILLER                  PIC X(1)    VALUE SPACE.
+           05  AUD-SYMBOL              PIC X(10).
+           05  FILLER                  PIC X(1)    VALUE SPACE.
+           05  AUD-BROKER-ID           PIC X(8).
+           05  FILLER                  PIC X(1)    VALUE SPACE.
+           05  AUD-RELATED-TRADE-ID    PIC X(16).
+           05  FILLER                  PIC X(1)    VALUE SPACE.
+           05  AUD-RECORDED-AMOUNT     PIC Z(7)9.99-.
+           05  FILLER                  PIC X(1)    VALUE SPACE.
+           05  AUD-RECOMPUTED-AMOUNT   PIC Z(7)9.99-.
