@@ -0,0 +1,65 @@
+      *****************************************************************
+      *  STATIC TABLE OF VALID US STATE / TERRITORY CODES WITH THEIR
+      *  APPROXIMATE USPS 3-DIGIT ZIP CODE PREFIX RANGE, USED TO CHECK
+      *  THAT A CUSTOMER'S ZIP-CODE IS PLAUSIBLE FOR THE STATE ON FILE.
+      *****************************************************************
+       01  WS-STATE-ZIP-TABLE-DATA.
+           05  FILLER          PIC X(8)  VALUE 'AL350369'.
+           05  FILLER          PIC X(8)  VALUE 'AK995999'.
+           05  FILLER          PIC X(8)  VALUE 'AZ850865'.
+           05  FILLER          PIC X(8)  VALUE 'AR716729'.
+           05  FILLER          PIC X(8)  VALUE 'CA900961'.
+           05  FILLER          PIC X(8)  VALUE 'CO800816'.
+           05  FILLER          PIC X(8)  VALUE 'CT060069'.
+           05  FILLER          PIC X(8)  VALUE 'DE197199'.
+           05  FILLER          PIC X(8)  VALUE 'DC200205'.
+           05  FILLER          PIC X(8)  VALUE 'FL320349'.
+           05  FILLER          PIC X(8)  VALUE 'GA300319'.
+           05  FILLER          PIC X(8)  VALUE 'HI967968'.
+           05  FILLER          PIC X(8)  VALUE 'ID832838'.
+           05  FILLER          PIC X(8)  VALUE 'IL600629'.
+           05  FILLER          PIC X(8)  VALUE 'IN460479'.
+           05  FILLER          PIC X(8)  VALUE 'IA500528'.
+           05  FILLER          PIC X(8)  VALUE 'KS660679'.
+           05  FILLER          PIC X(8)  VALUE 'KY400427'.
+           05  FILLER          PIC X(8)  VALUE 'LA700714'.
+           05  FILLER          PIC X(8)  VALUE 'ME039049'.
+           05  FILLER          PIC X(8)  VALUE 'MD206219'.
+           05  FILLER          PIC X(8)  VALUE 'MA010027'.
+           05  FILLER          PIC X(8)  VALUE 'MI480499'.
+           05  FILLER          PIC X(8)  VALUE 'MN550567'.
+           05  FILLER          PIC X(8)  VALUE 'MS386397'.
+           05  FILLER          PIC X(8)  VALUE 'MO630658'.
+           05  FILLER          PIC X(8)  VALUE 'MT590599'.
+           05  FILLER          PIC X(8)  VALUE 'NE680693'.
+           05  FILLER          PIC X(8)  VALUE 'NV889898'.
+           05  FILLER          PIC X(8)  VALUE 'NH030038'.
+           05  FILLER          PIC X(8)  VALUE 'NJ070089'.
+           05  FILLER          PIC X(8)  VALUE 'NM870884'.
+           05  FILLER          PIC X(8)  VALUE 'NY100149'.
+           05  FILLER          PIC X(8)  VALUE 'NC270289'.
+           05  FILLER          PIC X(8)  VALUE 'ND580588'.
+           05  FILLER          PIC X(8)  VALUE 'OH430459'.
+           05  FILLER          PIC X(8)  VALUE 'OK730749'.
+           05  FILLER          PIC X(8)  VALUE 'OR970979'.
+           05  FILLER          PIC X(8)  VALUE 'PA150196'.
+           05  FILLER          PIC X(8)  VALUE 'PR006009'.
+           05  FILLER          PIC X(8)  VALUE 'RI028029'.
+           05  FILLER          PIC X(8)  VALUE 'SC290299'.
+           05  FILLER          PIC X(8)  VALUE 'SD570577'.
+           05  FILLER          PIC X(8)  VALUE 'TN370385'.
+           05  FILLER          PIC X(8)  VALUE 'TX750799'.
+           05  FILLER          PIC X(8)  VALUE 'UT840847'.
+           05  FILLER          PIC X(8)  VALUE 'VT050059'.
+           05  FILLER          PIC X(8)  VALUE 'VA220246'.
+           05  FILLER          PIC X(8)  VALUE 'WA980994'.
+           05  FILLER          PIC X(8)  VALUE 'WV247268'.
+           05  FILLER          PIC X(8)  VALUE 'WI530549'.
+           05  FILLER          PIC X(8)  VALUE 'WY820831'.
+
+       01  WS-STATE-ZIP-TABLE REDEFINES WS-STATE-ZIP-TABLE-DATA.
+           05  WS-SZ-ENTRY                     OCCURS 52 TIMES
+                                                INDEXED BY WS-SZ-IDX.
+               10  WS-SZ-STATE-CODE            PIC X(2).
+               10  WS-SZ-ZIP-PREFIX-LOW        PIC 9(3).
+               10  WS-SZ-ZIP-PREFIX-HIGH       PIC 9(3).
