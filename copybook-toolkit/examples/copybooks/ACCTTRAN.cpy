@@ -0,0 +1,12 @@
+       01  ACCT-TRAN-RECORD.
+           05  TRAN-ID                 PIC X(16).
+           05  TRAN-ACCOUNT-NO         PIC X(12).
+           05  TRAN-DATE               PIC X(10).
+           05  TRAN-TYPE               PIC X(1).
+               88  TRAN-TYPE-DEPOSIT       VALUE 'D'.
+               88  TRAN-TYPE-WITHDRAWAL    VALUE 'W'.
+               88  TRAN-TYPE-TRANSFER-OUT  VALUE 'T'.
+               88  TRAN-TYPE-TRANSFER-IN   VALUE 'I'.
+           05  TRAN-AMOUNT             PIC S9(9)V99.
+           05  TRAN-RELATED-ACCT-NO    PIC X(12).
+           05  FILLER                  PIC X(5).
