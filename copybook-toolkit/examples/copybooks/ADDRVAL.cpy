@@ -0,0 +1,12 @@
+       01  ADDR-SUSPECT-LINE.
+           05  SUS-ACCOUNT-NO          PIC X(12).
+           05  FILLER                  PIC X(1)    VALUE SPACE.
+           05  SUS-CUSTOMER-NAME       PIC X(40).
+           05  FILLER                  PIC X(1)    VALUE SPACE.
+           05  SUS-CITY                PIC X(20).
+           05  FILLER                  PIC X(1)    VALUE SPACE.
+           05  SUS-STATE               PIC X(2).
+           05  FILLER                  PIC X(1)    VALUE SPACE.
+           05  SUS-ZIP-CODE            PIC X(10).
+           05  FILLER                  PIC X(1)    VALUE SPACE.
+           05  SUS-REASON              PIC X(40).
