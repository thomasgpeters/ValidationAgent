@@ -0,0 +1,17 @@
+       01  TAX-LOT-EXTRACT.
+           05  TLE-ACCOUNT-NO          PIC X(12).
+           05  TLE-CUSTOMER-NAME       PIC X(40).
+           05  TLE-ADDRESS-LINE-1      PIC X(30).
+           05  TLE-ADDRESS-LINE-2      PIC X(30).
+           05  TLE-CITY                PIC X(20).
+           05  TLE-STATE               PIC X(2).
+           05  TLE-ZIP-CODE            PIC X(10).
+           05  TLE-TRADE-ID            PIC X(16).
+           05  TLE-SYMBOL              PIC X(10).
+           05  TLE-TRADE-DATE          PIC X(10).
+           05  TLE-SETTLEMENT-DATE     PIC X(10).
+           05  TLE-QUANTITY            PIC 9(9).
+           05  TLE-PRICE               PIC 9(7)V9(4).
+           05  TLE-PROCEEDS-AMOUNT     PIC S9(11)V99.
+           05  TLE-COMMISSION          PIC 9(7)V99.
+           05  TLE-GAIN-LOSS-AMOUNT    PIC S9(11)V99.
