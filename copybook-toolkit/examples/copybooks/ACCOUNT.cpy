@@ -3,12 +3,29 @@
            05  ACCOUNT-NO              PIC X(12).
            05  ACCOUNT-TYPE            PIC X(2).
            05  ACCOUNT-STATUS          PIC X(1).
+               88  ACCT-STATUS-OPEN            VALUE 'O'.
+               88  ACCT-STATUS-CLOSED          VALUE 'C'.
+               88  ACCT-STATUS-FROZEN          VALUE 'F'.
+               88  ACCT-STATUS-SUSPENDED       VALUE 'S'.
            05  FILLER                  PIC X(5).
            05  BALANCE                 PIC S9(9)V99.
            05  CREDIT-LIMIT            PIC 9(9)V99.
            05  OPEN-DATE               PIC X(10).
            05  LAST-ACTIVITY-DATE      PIC X(10).
            05  CUSTOMER-NAME           PIC X(40).
+      *    ALTERNATE-INDEX SOURCE KEY FOR NAME+STATE LOOKUPS.  STATE
+      *    LIVES DOWN IN CUSTOMER-ADDRESS AND VSAM ALTERNATE KEYS MUST
+      *    BE CONTIGUOUS, SO THE STATE IS MIRRORED HERE NEXT TO THE
+      *    NAME.  THIS IS A BATCH-TIME RESYNC, NOT A LIVE MIRROR -
+      *    0100-REBUILD-NAME-STATE-XREF IN PROGRAMS/ACCTNAML.CBL
+      *    REWRITES EVERY ACCOUNT WHOSE MIRROR IS STALE AGAINST
+      *    CUSTOMER-NAME/STATE AT THE TOP OF EACH ACCTNAML RUN. NOTHING
+      *    UPDATES IT INCREMENTALLY, SO A PROGRAM THAT MAINTAINS
+      *    CUSTOMER-NAME OR STATE WILL LEAVE THIS MIRROR STALE UNTIL
+      *    ACCTNAML NEXT RUNS.
+           05  NAME-STATE-XREF-KEY.
+               10  NAME-STATE-XREF-NAME    PIC X(40).
+               10  NAME-STATE-XREF-STATE   PIC X(2).
            05  CUSTOMER-ADDRESS.
                10  ADDRESS-LINE-1      PIC X(30).
                10  ADDRESS-LINE-2      PIC X(30).
