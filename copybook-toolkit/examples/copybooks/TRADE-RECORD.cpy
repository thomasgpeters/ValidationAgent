@@ -3,7 +3,9 @@
            05  TRADE-DATE              PIC X(10).
            05  TRADE-TIME              PIC X(8).
            05  TRADE-TYPE              PIC X(4).
-           05  SYMBOL                  PIC X(10).
+               88  TRADE-TYPE-BUY          VALUE 'BUY '.
+               88  TRADE-TYPE-SELL         VALUE 'SELL'.
+           05  TRADE-SYMBOL            PIC X(10).
            05  QUANTITY                PIC 9(9).
            05  PRICE                   PIC 9(7)V9(4).
            05  TOTAL-AMOUNT            PIC S9(11)V99.
@@ -15,4 +17,9 @@
                10  CUSTOMER-ID         PIC X(12).
                10  CUSTOMER-NAME       PIC X(40).
            05  SETTLEMENT-DATE         PIC X(10).
-           05  STATUS                  PIC X(2).
+           05  TRADE-STATUS            PIC X(2).
+               88  TRADE-STATUS-PENDING    VALUE 'PN'.
+               88  TRADE-STATUS-SETTLED    VALUE 'ST'.
+               88  TRADE-STATUS-FAILED     VALUE 'FL'.
+               88  TRADE-STATUS-HOLD       VALUE 'HD'.
+               88  TRADE-STATUS-CANCELLED  VALUE 'CN'.
