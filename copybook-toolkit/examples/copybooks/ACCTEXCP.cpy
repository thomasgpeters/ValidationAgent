@@ -0,0 +1,12 @@
+       01  ACCT-EXCEPTION-LINE.
+           05  EXCP-RUN-DATE           PIC X(10).
+           05  FILLER                  PIC X(1)   VALUE SPACE.
+           05  EXCP-TRAN-ID            PIC X(16).
+           05  FILLER                  PIC X(1)   VALUE SPACE.
+           05  EXCP-ACCOUNT-NO         PIC X(12).
+           05  FILLER                  PIC X(1)   VALUE SPACE.
+           05  EXCP-TRAN-TYPE          PIC X(1).
+           05  FILLER                  PIC X(1)   VALUE SPACE.
+           05  EXCP-TRAN-AMOUNT        PIC Z(9)9.99-.
+           05  FILLER                  PIC X(1)   VALUE SPACE.
+           05  EXCP-REASON             PIC X(40).
