@@ -0,0 +1,12 @@
+       01  ACCT-NAME-LOOKUP-RESULT.
+           05  RES-CUSTOMER-NAME       PIC X(40).
+           05  FILLER                  PIC X(1)    VALUE SPACE.
+           05  RES-STATE               PIC X(2).
+           05  FILLER                  PIC X(1)    VALUE SPACE.
+           05  RES-ACCOUNT-NO          PIC X(12).
+           05  FILLER                  PIC X(1)    VALUE SPACE.
+           05  RES-ACCOUNT-STATUS      PIC X(1).
+           05  FILLER                  PIC X(1)    VALUE SPACE.
+           05  RES-BALANCE             PIC Z(9)9.99-.
+           05  FILLER                  PIC X(1)    VALUE SPACE.
+           05  RES-REMARKS             PIC X(20).
