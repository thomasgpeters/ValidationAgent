@@ -0,0 +1,34 @@
+       01  TRD-HOLD-RECORD.
+           05  HLD-TRADE-ID            PIC X(16).
+           05  FILLER                  PIC X(1)    VALUE SPACE.
+           05  HLD-TRADE-DATE          PIC X(10).
+           05  FILLER                  PIC X(1)    VALUE SPACE.
+           05  HLD-TRADE-TIME          PIC X(8).
+           05  FILLER                  PIC X(1)    VALUE SPACE.
+           05  HLD-TRADE-TYPE          PIC X(4).
+           05  FILLER                  PIC X(1)    VALUE SPACE.
+           05  HLD-TRADE-SYMBOL        PIC X(10).
+           05  FILLER                  PIC X(1)    VALUE SPACE.
+           05  HLD-QUANTITY            PIC 9(9).
+           05  FILLER                  PIC X(1)    VALUE SPACE.
+           05  HLD-PRICE               PIC 9(7)V9(4).
+           05  FILLER                  PIC X(1)    VALUE SPACE.
+           05  HLD-TOTAL-AMOUNT        PIC S9(11)V99.
+           05  FILLER                  PIC X(1)    VALUE SPACE.
+           05  HLD-COMMISSION          PIC 9(7)V99.
+           05  FILLER                  PIC X(1)    VALUE SPACE.
+           05  HLD-BROKER-ID           PIC X(8).
+           05  FILLER                  PIC X(1)    VALUE SPACE.
+           05  HLD-BROKER-NAME         PIC X(30).
+           05  FILLER                  PIC X(1)    VALUE SPACE.
+           05  HLD-CUSTOMER-ID         PIC X(12).
+           05  FILLER                  PIC X(1)    VALUE SPACE.
+           05  HLD-CUSTOMER-NAME       PIC X(40).
+           05  FILLER                  PIC X(1)    VALUE SPACE.
+           05  HLD-SETTLEMENT-DATE     PIC X(10).
+           05  FILLER                  PIC X(1)    VALUE SPACE.
+           05  HLD-TRADE-STATUS        PIC X(2).
+           05  FILLER                  PIC X(1)    VALUE SPACE.
+           05  HLD-REASON              PIC X(40).
+           05  FILLER                  PIC X(1)    VALUE SPACE.
+           05  HLD-RUN-DATE            PIC X(10).
