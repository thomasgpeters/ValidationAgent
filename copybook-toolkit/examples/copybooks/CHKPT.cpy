@@ -0,0 +1,6 @@
+       01  TRD-CHECKPOINT-RECORD.
+           05  CKPT-RUN-ID             PIC X(8).
+           05  CKPT-LAST-TRADE-ID      PIC X(16).
+           05  CKPT-RUN-SEQUENCE       PIC 9(7).
+           05  CKPT-RECORDS-LOADED     PIC 9(9).
+           05  CKPT-TIMESTAMP          PIC X(26).
